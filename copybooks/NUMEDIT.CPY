@@ -0,0 +1,8 @@
+      *****************************************************************
+      * NUMEDIT: COMMON NUMERIC-EDIT FIELD FOR A SIGNED RESULT OR     *
+      * TOTAL AMOUNT. ANY PROGRAM THAT PRINTS OR DISPLAYS A           *
+      * CALCULATED AMOUNT COPIES THIS MEMBER (RENAMING THE FIELD VIA  *
+      * REPLACING) INSTEAD OF HAND-ROLLING ITS OWN EDIT PICTURE, SO   *
+      * THE SAME WIDTH AND SIGN TREATMENT IS USED EVERYWHERE.         *
+      *****************************************************************
+           05  NE-RESULT-AMOUNT        PIC +Z(9).99.
