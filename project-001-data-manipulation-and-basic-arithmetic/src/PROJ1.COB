@@ -2,91 +2,141 @@
       * FILENAME: HERC01.SOURCE.COBOL(PROJ1)                           *
       * PROJECT 1: DATA MANIPULATION AND BASIC ARITHMETIC              *
       * This program is designed for COBOL 68 environments.            *
+      * Reads pairs of numbers from CALCIN, runs the four basic        *
+      * arithmetic operations against each pair, and writes the       *
+      * results to the CALCOUT extract.                                *
       ******************************************************************
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PROJ1.                                               
-      *                                                                 
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SOURCE-COMPUTER. IBM-370.                                        
-       OBJECT-COMPUTER. IBM-370.                                        
-      *                                                                 
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-       01  WS-DATA-FIELDS.                                              
-           05  WS-ALPHANUMERIC-FIELD   PIC X(20) VALUE 'HI COBOL WORLD'.
-           05  WS-INTEGER-1            PIC 9(5)  VALUE 12345.           
-           05  WS-INTEGER-2            PIC 9(5)  VALUE 00050.           
-           05  WS-PACKED-DECIMAL-1     PIC S9(3)V99 COMP-3 VALUE +12.34.
-           05  WS-PACKED-DECIMAL-2     PIC S9(3)V99 COMP-3 VALUE -05.25.
-           05  WS-DISPLAY-PACKED-DECIMAL-2 PIC -Z(5).99.
-           05  WS-RESULT-ADD           PIC S9(5)V99 COMP-3.             
-           05  WS-DISPLAY-ADD          PIC +Z(5).99.                    
-           05  WS-RESULT-SUB           PIC S9(5)V99 COMP-3.
-           05  WS-DISPLAY-SUB          PIC +Z(9).99.   
-           05  WS-RESULT-MUL           PIC S9(6)V99 COMP-3.   
-           05  WS-DISPLAY-MUL          PIC +,ZZZ,ZZZ.99.
-           05  WS-RESULT-DIV           PIC S9(5)V99 COMP-3.
-           05  WS-DISPLAY-DIV          PIC +Z(11).99.   
-           05  WS-MOVE-TARGET-ALPHA    PIC X(20).                       
-           05  WS-MOVE-TARGET-NUM      PIC 9(5).                        
-      *                                                                 
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           DISPLAY 'PROJECT 1: BASIC COBOL PROGRAM'.                    
-           DISPLAY '------------------------------------'.              
-      *                                                                 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ1.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCIN-FILE ASSIGN TO "data/CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALCOUT-FILE ASSIGN TO "data/CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * CALCIN-FILE: ONE PAIR OF NUMBERS PER RECORD, READ IN FROM THE *
+      * DAILY FEED.                                                   *
+      *****************************************************************
+       FD  CALCIN-FILE
+           RECORDING MODE IS F.
+      *
+       01  CALCIN-RECORD.
+           05  CI-NUMBER-1         PIC 9(05)V99.
+           05  CI-NUMBER-2         PIC 9(05)V99.
+      *****************************************************************
+      * CALCOUT-FILE: ADD/SUBTRACT/MULTIPLY/DIVIDE RESULTS FOR EACH   *
+      * PAIR ON CALCIN, ONE RECORD PER PAIR.                          *
+      *****************************************************************
+       FD  CALCOUT-FILE
+           RECORDING MODE IS F.
+      *
+       01  CALCOUT-RECORD.
+           05  CO-NUMBER-1         PIC 9(05)V99.
+           05  CO-NUMBER-2         PIC 9(05)V99.
+           05  CO-RESULT-ADD       PIC S9(08)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  CO-RESULT-SUB       PIC S9(08)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  CO-RESULT-MUL       PIC S9(10)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  CO-RESULT-DIV       PIC S9(10)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  CO-DIV-STATUS       PIC X(04).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FIELDS.
+           05  WS-FILE-STATUS-FLAG     PIC X VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  WS-RESULT-ADD           PIC S9(08)V99 COMP-3.
+           COPY NUMEDIT REPLACING NE-RESULT-AMOUNT BY WS-DISPLAY-ADD.
+           05  WS-RESULT-SUB           PIC S9(08)V99 COMP-3.
+           COPY NUMEDIT REPLACING NE-RESULT-AMOUNT BY WS-DISPLAY-SUB.
+      *****************************************************************
+      * WS-RESULT-MUL/WS-RESULT-DIV CARRY A 10-DIGIT INTEGER PART     *
+      * (CI-NUMBER-1 * CI-NUMBER-2 CAN REACH 9999998000.00), ONE MORE *
+      * THAN NUMEDIT.CPY'S SHARED NE-RESULT-AMOUNT HOLDS, SO THESE    *
+      * TWO KEEP THEIR OWN WIDER EDIT PICTURE INSTEAD OF COPYING IT.  *
+      *****************************************************************
+           05  WS-RESULT-MUL           PIC S9(10)V99 COMP-3.
+           05  WS-DISPLAY-MUL          PIC +Z(10).99.
+           05  WS-RESULT-DIV           PIC S9(10)V99 COMP-3.
+           05  WS-DISPLAY-DIV          PIC +Z(10).99.
+           05  WS-DIV-STATUS           PIC X(04).
+      *
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'PROJECT 1: DAILY CALCULATION UTILITY'.
+           DISPLAY '------------------------------------'.
+           OPEN INPUT CALCIN-FILE
+                OUTPUT CALCOUT-FILE.
+           PERFORM READ-CALCIN-RECORD
+               UNTIL END-OF-FILE.
+           CLOSE CALCIN-FILE
+                 CALCOUT-FILE.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'PROJECT 1: CALCULATION RUN COMPLETE.'.
+           STOP RUN.
+      *
+       READ-CALCIN-RECORD.
+           READ CALCIN-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-STATUS-FLAG
+               NOT AT END
+                   PERFORM CALCULATE-PAIR THRU CALCULATE-PAIR-EXIT.
+      *
+       CALCULATE-PAIR.
            COMPUTE WS-RESULT-ADD =
-               WS-INTEGER-1 + WS-INTEGER-2.         
-           MOVE WS-RESULT-ADD TO WS-DISPLAY-ADD.                        
-      *                                                                 
-           COMPUTE WS-RESULT-SUB =                                      
-               WS-PACKED-DECIMAL-1 - WS-PACKED-DECIMAL-2.
-           MOVE WS-RESULT-SUB TO WS-DISPLAY-SUB. 
-      *                                                          
-           COMPUTE WS-RESULT-MUL =                               
-               WS-INTEGER-1 * WS-PACKED-DECIMAL-1.
-           MOVE WS-RESULT-MUL TO WS-DISPLAY-MUL.              
-      *                                                          
-           COMPUTE WS-RESULT-DIV =                               
-               WS-INTEGER-1 / WS-INTEGER-2.
-           MOVE WS-RESULT-DIV TO WS-DISPLAY-DIV.                      
-      *                                                          
-           MOVE WS-ALPHANUMERIC-FIELD TO WS-MOVE-TARGET-ALPHA.   
-           MOVE WS-INTEGER-1 TO WS-MOVE-TARGET-NUM.
-           MOVE WS-PACKED-DECIMAL-2 TO WS-DISPLAY-PACKED-DECIMAL-2.              
-      *                                                          
-           DISPLAY 'ALPHANUMERIC (PIC X(20) ): '
-                WS-ALPHANUMERIC-FIELD. 
-           DISPLAY 'INTEGER 1 (PIC 9(5)): ' 
-                WS-INTEGER-1.                   
-           DISPLAY 'INTEGER 2 (PIC 9(5)): '
-                WS-INTEGER-2.    
-           DISPLAY 'PACKED DECIMAL 1 (PIC S9(3)V99 COMP-3): '
-                WS-PACKED-DECIMAL-1.     
-           DISPLAY 'PACKED DECIMAL 2 ((PIC S9(3)V99 COMP-3): '
-                WS-PACKED-DECIMAL-2. 
-           DISPLAY 'PACKED DECIMAL 2 (PIC -Z(3).99): '
-                WS-DISPLAY-PACKED-DECIMAL-2.      
-           DISPLAY 'ADD RESULT (PIC S9(5)V99 COMP-3): ' 
-                WS-RESULT-ADD.     
-           DISPLAY 'ADD RESULT (PIC +Z(5).99): '
-                WS-DISPLAY-ADD.                
-           DISPLAY 'SUBTRACT RESULT (PIC S9(5)V99 COMP-3): '
-                WS-RESULT-SUB.
-           DISPLAY 'SUBTRACT RESULT (PIC +Z(9).99): '
-                WS-DISPLAY-SUB.            
-           DISPLAY 'MULTIPLY RESULT (PIC S9(5)V99 COMP-3): '
-                WS-RESULT-MUL.
-           DISPLAY 'MULTIPLY RESULT (PIC +,ZZZ,ZZZ.99 - FIXED): '
-                WS-DISPLAY-MUL.            
-           DISPLAY 'DIVIDE RESULT (PIC S9(5)V99 COMP-3): '
-                WS-RESULT-DIV.
-           DISPLAY 'DIVIDE RESULT (PIC +Z(11).99): '
-                WS-DISPLAY-DIV.              
-           DISPLAY 'MOVED ALPHANUMERIC (PIC X(20)): '
-                WS-MOVE-TARGET-ALPHA.  
-           DISPLAY 'MOVED NUMERIC (PIC 9(5)): '
-                WS-MOVE-TARGET-NUM.         
-           DISPLAY '------------------------------------'.       
-           STOP RUN.                                             
\ No newline at end of file
+               CI-NUMBER-1 + CI-NUMBER-2.
+           MOVE WS-RESULT-ADD TO WS-DISPLAY-ADD.
+      *
+           COMPUTE WS-RESULT-SUB =
+               CI-NUMBER-1 - CI-NUMBER-2.
+           MOVE WS-RESULT-SUB TO WS-DISPLAY-SUB.
+      *
+           COMPUTE WS-RESULT-MUL ROUNDED =
+               CI-NUMBER-1 * CI-NUMBER-2.
+           MOVE WS-RESULT-MUL TO WS-DISPLAY-MUL.
+      *
+           IF CI-NUMBER-2 = ZERO
+               DISPLAY 'DIVIDE ERROR: CI-NUMBER-2 IS ZERO - '
+                   'DIVIDE SKIPPED.'
+               MOVE ZERO TO WS-RESULT-DIV
+               MOVE 'DIV0' TO WS-DIV-STATUS
+           ELSE
+               COMPUTE WS-RESULT-DIV ROUNDED =
+                   CI-NUMBER-1 / CI-NUMBER-2
+                   ON SIZE ERROR
+                       DISPLAY 'DIVIDE ERROR: RESULT SIZE '
+                           'EXCEEDED WS-RESULT-DIV - DIVIDE SKIPPED.'
+                       MOVE ZERO TO WS-RESULT-DIV
+               END-COMPUTE
+               MOVE 'OK  ' TO WS-DIV-STATUS.
+           MOVE WS-RESULT-DIV TO WS-DISPLAY-DIV.
+      *
+           DISPLAY 'PAIR: ' CI-NUMBER-1 ' , ' CI-NUMBER-2.
+           DISPLAY '   ADD RESULT: ' WS-DISPLAY-ADD.
+           DISPLAY '   SUB RESULT: ' WS-DISPLAY-SUB.
+           DISPLAY '   MUL RESULT: ' WS-DISPLAY-MUL.
+           DISPLAY '   DIV RESULT: ' WS-DISPLAY-DIV
+               ' (' WS-DIV-STATUS ')'.
+      *
+           MOVE CI-NUMBER-1    TO CO-NUMBER-1.
+           MOVE CI-NUMBER-2    TO CO-NUMBER-2.
+           MOVE WS-RESULT-ADD  TO CO-RESULT-ADD.
+           MOVE WS-RESULT-SUB  TO CO-RESULT-SUB.
+           MOVE WS-RESULT-MUL  TO CO-RESULT-MUL.
+           MOVE WS-RESULT-DIV  TO CO-RESULT-DIV.
+           MOVE WS-DIV-STATUS  TO CO-DIV-STATUS.
+           WRITE CALCOUT-RECORD.
+      *
+       CALCULATE-PAIR-EXIT.
+           EXIT.
