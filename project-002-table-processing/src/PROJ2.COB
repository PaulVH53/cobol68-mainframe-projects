@@ -1,46 +1,312 @@
-      ****************************************************************** 
-      * FILENAME: HERC01.SOURCE.COBOL(PROJ2)                           * 
+      ******************************************************************
+      * FILENAME: HERC01.SOURCE.COBOL(PROJ2)                           *
       * PROJECT 2: COBOL TABLE (ARRAY) PROCESSING                      *
-      * This program is designed for COBOL 68 environments.            * 
-      ****************************************************************** 
-       IDENTIFICATION DIVISION.                                          
-       PROGRAM-ID. PROJ2.                                                
-      *                                                                  
-       ENVIRONMENT DIVISION.                                             
-       CONFIGURATION SECTION.                                            
-       SOURCE-COMPUTER. IBM-370.                                         
-       OBJECT-COMPUTER. IBM-370.                                         
-      *                                                                  
-       DATA DIVISION.                                                    
-       WORKING-STORAGE SECTION.                                          
-      *                                                                  
-       01  WS-DATA-FIELDS.                                               
-           05  IDX-1                   PIC 9(5)  VALUE 00050.            
-      *                                                                  
-       01  WS-ITEM-TABLE.                                                
-           05  WS-ITEM-CODE            PIC X(6) OCCURS 5 TIMES.          
-      *                                                                  
-       PROCEDURE DIVISION.                                               
-       MAIN-LOGIC.                                                       
-      *                                                                  
-           DISPLAY ' '.                                                  
-           DISPLAY 'PROJECT 2: COBOL TABLE PROCESSING'.                  
-           DISPLAY '------------------------------------'.               
-           MOVE 'ITEM-A' TO WS-ITEM-CODE (1).                            
-           MOVE 'ITEM-B' TO WS-ITEM-CODE (2).                            
-           MOVE 'ITEM-C' TO WS-ITEM-CODE (3).                            
-           MOVE 'ITEM-D' TO WS-ITEM-CODE (4).                            
-           MOVE 'ITEM-E' TO WS-ITEM-CODE (5).                            
-           DISPLAY 'TABLE CONTENTS:'.                                    
-      *                                                                  
-           MOVE 1 TO IDX-1.                                              
-           PERFORM DISPLAY-SINGLE-ITEM                                   
-               5 TIMES.                                                  
-      *
-           DISPLAY '------------------------------------'. 
-           STOP RUN.                                       
-      *                                                    
-       DISPLAY-SINGLE-ITEM.                                
-           DISPLAY '  ITEM ' IDX-1 ': '                    
-               WS-ITEM-CODE (IDX-1).                       
-           ADD 1 TO IDX-1.                                 
+      * This program is designed for COBOL 68 environments.            *
+      * WS-ITEM-TABLE IS LOADED FROM THE ITEMMAST FILE AT RUN TIME SO  *
+      * THE ITEM LIST CAN GROW OR SHRINK WITHOUT A RECOMPILE.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ2.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEMMAST-FILE ASSIGN TO "data/ITEMMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEMMAINT-FILE ASSIGN TO "data/ITEMMAINT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * ITEMMAST-FILE: THE ITEM MASTER - ONE RECORD PER ITEM CODE.     *
+      *****************************************************************
+       FD  ITEMMAST-FILE
+           RECORDING MODE IS F.
+      *
+       01  IM-RECORD.
+           05  IM-ITEM-CODE        PIC X(6).
+           05  IM-ITEM-DESC        PIC X(20).
+      *****************************************************************
+      * ITEMMAINT-FILE: ADD/CHANGE/DELETE TRANSACTIONS AGAINST THE     *
+      * ITEM MASTER. MT-ACTION IS 'A', 'C' OR 'D'.                     *
+      *****************************************************************
+       FD  ITEMMAINT-FILE
+           RECORDING MODE IS F.
+      *
+       01  MT-RECORD.
+           05  MT-ACTION           PIC X(1).
+           05  MT-ITEM-CODE        PIC X(6).
+           05  MT-ITEM-DESC        PIC X(20).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FIELDS.
+           05  IDX-1                   USAGE IS INDEX.
+           05  WS-IDX-1-DISPLAY        PIC 9(3).
+           05  WS-FILE-STATUS-FLAG     PIC X     VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  WS-MAINT-EOF-FLAG       PIC X     VALUE 'N'.
+               88  MAINT-EOF           VALUE 'Y'.
+           05  WS-SORT-J               PIC 9(5) COMP.
+           05  WS-REMOVE-J             PIC 9(5) COMP.
+           05  WS-WRITE-J              PIC 9(5) COMP.
+           05  WS-SWAP-CODE            PIC X(6).
+           05  WS-SWAP-DESC            PIC X(20).
+           05  WS-ITEM-TABLE-MAX       PIC 9(5) COMP VALUE 500.
+      *
+       01  WS-ITEM-TABLE.
+           05  WS-ITEM-COUNT           PIC 9(5) COMP VALUE ZERO.
+           05  WS-ITEM-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-ITEM-COUNT
+                       ASCENDING KEY IS WS-ITEM-CODE
+                       INDEXED BY WS-ITEM-IDX.
+               10  WS-ITEM-CODE        PIC X(6).
+               10  WS-ITEM-DESC        PIC X(20).
+      *
+       01  WS-LOOKUP-FIELDS.
+           05  WS-LOOKUP-CODE          PIC X(6).
+           05  WS-LOOKUP-FOUND-FLAG    PIC X     VALUE 'N'.
+               88  LOOKUP-FOUND        VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *
+           DISPLAY ' '.
+           DISPLAY 'PROJECT 2: COBOL TABLE PROCESSING'.
+           DISPLAY '------------------------------------'.
+           OPEN INPUT ITEMMAST-FILE.
+           PERFORM LOAD-ITEM-TABLE
+               UNTIL END-OF-FILE
+               OR WS-ITEM-COUNT = WS-ITEM-TABLE-MAX.
+           CLOSE ITEMMAST-FILE.
+      *
+           DISPLAY ' '.
+           DISPLAY '--- ITEM MASTER MAINTENANCE ---'.
+           OPEN INPUT ITEMMAINT-FILE.
+           PERFORM APPLY-MAINTENANCE
+               UNTIL MAINT-EOF.
+           CLOSE ITEMMAINT-FILE.
+           PERFORM REWRITE-ITEM-MASTER THRU REWRITE-ITEM-MASTER-EXIT.
+      *
+           DISPLAY 'TABLE CONTENTS:'.
+      *
+           PERFORM DISPLAY-SINGLE-ITEM THRU DISPLAY-SINGLE-ITEM-EXIT
+               VARYING IDX-1 FROM 1 BY 1
+               UNTIL IDX-1 > WS-ITEM-COUNT.
+      *
+           DISPLAY ' '.
+           DISPLAY '--- KEYED LOOKUP DEMONSTRATION ---'.
+           MOVE 'ITEM-C' TO WS-LOOKUP-CODE.
+           PERFORM LOOKUP-ITEM-BY-CODE THRU LOOKUP-ITEM-BY-CODE-EXIT.
+      *
+           MOVE 'ITEM-Z' TO WS-LOOKUP-CODE.
+           PERFORM LOOKUP-ITEM-BY-CODE THRU LOOKUP-ITEM-BY-CODE-EXIT.
+      *
+           DISPLAY '------------------------------------'.
+           STOP RUN.
+      *
+      *****************************************************************
+      * FIND-ITEM-BY-CODE: SEARCHES WS-ITEM-TABLE FOR WS-LOOKUP-CODE  *
+      * USING SEARCH ALL AGAINST THE ASCENDING KEY. LOOKUP-FOUND AND  *
+      * WS-ITEM-IDX ARE SET FOR THE CALLER TO USE.                    *
+      *****************************************************************
+       FIND-ITEM-BY-CODE.
+           MOVE 'N' TO WS-LOOKUP-FOUND-FLAG.
+           SET WS-ITEM-IDX TO 1.
+           SEARCH ALL WS-ITEM-ENTRY
+               WHEN WS-ITEM-CODE (WS-ITEM-IDX) = WS-LOOKUP-CODE
+                   MOVE 'Y' TO WS-LOOKUP-FOUND-FLAG.
+      *
+       FIND-ITEM-BY-CODE-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * LOOKUP-ITEM-BY-CODE: REPORTS WHETHER WS-LOOKUP-CODE EXISTS IN *
+      * WS-ITEM-TABLE AND AT WHAT POSITION.                           *
+      *****************************************************************
+       LOOKUP-ITEM-BY-CODE.
+           PERFORM FIND-ITEM-BY-CODE THRU FIND-ITEM-BY-CODE-EXIT.
+           IF LOOKUP-FOUND
+               DISPLAY '  LOOKUP ' WS-LOOKUP-CODE ': FOUND AT '
+                   'POSITION ' WS-ITEM-IDX ' - '
+                   WS-ITEM-DESC (WS-ITEM-IDX)
+           ELSE
+               DISPLAY '  LOOKUP ' WS-LOOKUP-CODE ': NOT FOUND.'.
+      *
+       LOOKUP-ITEM-BY-CODE-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * APPLY-MAINTENANCE: READS ONE ITEMMAINT TRANSACTION AND        *
+      * DISPATCHES IT TO THE ADD/CHANGE/DELETE PARAGRAPH.             *
+      *****************************************************************
+       APPLY-MAINTENANCE.
+           READ ITEMMAINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-MAINT-EOF-FLAG
+               NOT AT END
+                   PERFORM PROCESS-MAINT-RECORD
+                       THRU PROCESS-MAINT-RECORD-EXIT.
+      *
+       PROCESS-MAINT-RECORD.
+           IF MT-ACTION = 'A'
+               PERFORM ADD-ITEM-ENTRY THRU ADD-ITEM-ENTRY-EXIT
+           ELSE IF MT-ACTION = 'C'
+               PERFORM CHANGE-ITEM-ENTRY THRU CHANGE-ITEM-ENTRY-EXIT
+           ELSE IF MT-ACTION = 'D'
+               PERFORM DELETE-ITEM-ENTRY THRU DELETE-ITEM-ENTRY-EXIT
+           ELSE
+               DISPLAY '  MAINT ERROR: INVALID ACTION CODE "'
+                   MT-ACTION '".'.
+      *
+       PROCESS-MAINT-RECORD-EXIT.
+           EXIT.
+      *
+       ADD-ITEM-ENTRY.
+           MOVE MT-ITEM-CODE TO WS-LOOKUP-CODE.
+           PERFORM FIND-ITEM-BY-CODE THRU FIND-ITEM-BY-CODE-EXIT.
+           IF LOOKUP-FOUND
+               DISPLAY '  MAINT ADD ERROR: ' MT-ITEM-CODE
+                   ' ALREADY EXISTS.'
+           ELSE IF WS-ITEM-COUNT = WS-ITEM-TABLE-MAX
+               DISPLAY '  MAINT ADD ERROR: ITEM TABLE IS FULL.'
+           ELSE
+               ADD 1 TO WS-ITEM-COUNT
+               MOVE MT-ITEM-CODE TO WS-ITEM-CODE (WS-ITEM-COUNT)
+               MOVE MT-ITEM-DESC TO WS-ITEM-DESC (WS-ITEM-COUNT)
+               PERFORM SORT-ITEM-TABLE THRU SORT-ITEM-TABLE-EXIT
+               DISPLAY '  MAINT ADD: ' MT-ITEM-CODE ' ADDED.'.
+      *
+       ADD-ITEM-ENTRY-EXIT.
+           EXIT.
+      *
+       CHANGE-ITEM-ENTRY.
+           MOVE MT-ITEM-CODE TO WS-LOOKUP-CODE.
+           PERFORM FIND-ITEM-BY-CODE THRU FIND-ITEM-BY-CODE-EXIT.
+           IF LOOKUP-FOUND
+               MOVE MT-ITEM-DESC TO WS-ITEM-DESC (WS-ITEM-IDX)
+               DISPLAY '  MAINT CHANGE: ' MT-ITEM-CODE ' UPDATED.'
+           ELSE
+               DISPLAY '  MAINT CHANGE ERROR: ' MT-ITEM-CODE
+                   ' NOT FOUND.'.
+      *
+       CHANGE-ITEM-ENTRY-EXIT.
+           EXIT.
+      *
+       DELETE-ITEM-ENTRY.
+           MOVE MT-ITEM-CODE TO WS-LOOKUP-CODE.
+           PERFORM FIND-ITEM-BY-CODE THRU FIND-ITEM-BY-CODE-EXIT.
+           IF LOOKUP-FOUND
+               PERFORM REMOVE-ITEM-AT-INDEX
+                   THRU REMOVE-ITEM-AT-INDEX-EXIT
+               DISPLAY '  MAINT DELETE: ' MT-ITEM-CODE ' REMOVED.'
+           ELSE
+               DISPLAY '  MAINT DELETE ERROR: ' MT-ITEM-CODE
+                   ' NOT FOUND.'.
+      *
+       DELETE-ITEM-ENTRY-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * REMOVE-ITEM-AT-INDEX: CLOSES THE GAP LEFT BY A DELETED ENTRY  *
+      * AT WS-ITEM-IDX BY SHIFTING EVERY ENTRY BEHIND IT UP ONE SLOT. *
+      *****************************************************************
+       REMOVE-ITEM-AT-INDEX.
+           MOVE WS-ITEM-IDX TO WS-REMOVE-J.
+           PERFORM SHIFT-ITEM-DOWN THRU SHIFT-ITEM-DOWN-EXIT
+               UNTIL WS-REMOVE-J NOT < WS-ITEM-COUNT.
+           SUBTRACT 1 FROM WS-ITEM-COUNT.
+      *
+       REMOVE-ITEM-AT-INDEX-EXIT.
+           EXIT.
+      *
+       SHIFT-ITEM-DOWN.
+           MOVE WS-ITEM-CODE (WS-REMOVE-J + 1) TO
+               WS-ITEM-CODE (WS-REMOVE-J).
+           MOVE WS-ITEM-DESC (WS-REMOVE-J + 1) TO
+               WS-ITEM-DESC (WS-REMOVE-J).
+           ADD 1 TO WS-REMOVE-J.
+      *
+       SHIFT-ITEM-DOWN-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * SORT-ITEM-TABLE: A SIMPLE BUBBLE SORT THAT KEEPS WS-ITEM-TABLE*
+      * IN ASCENDING WS-ITEM-CODE ORDER SO SEARCH ALL STAYS VALID.    *
+      *****************************************************************
+       SORT-ITEM-TABLE.
+           IF WS-ITEM-COUNT > 1
+               PERFORM SORT-OUTER-PASS THRU SORT-OUTER-PASS-EXIT
+                   WS-ITEM-COUNT TIMES.
+      *
+       SORT-ITEM-TABLE-EXIT.
+           EXIT.
+      *
+       SORT-OUTER-PASS.
+           MOVE 1 TO WS-SORT-J.
+           PERFORM SORT-INNER-COMPARE THRU SORT-INNER-COMPARE-EXIT
+               WS-ITEM-COUNT TIMES.
+      *
+       SORT-OUTER-PASS-EXIT.
+           EXIT.
+      *
+       SORT-INNER-COMPARE.
+           IF WS-SORT-J < WS-ITEM-COUNT
+               IF WS-ITEM-CODE (WS-SORT-J) >
+                       WS-ITEM-CODE (WS-SORT-J + 1)
+                   MOVE WS-ITEM-CODE (WS-SORT-J)     TO WS-SWAP-CODE
+                   MOVE WS-ITEM-DESC (WS-SORT-J)     TO WS-SWAP-DESC
+                   MOVE WS-ITEM-CODE (WS-SORT-J + 1) TO
+                       WS-ITEM-CODE (WS-SORT-J)
+                   MOVE WS-ITEM-DESC (WS-SORT-J + 1) TO
+                       WS-ITEM-DESC (WS-SORT-J)
+                   MOVE WS-SWAP-CODE TO WS-ITEM-CODE (WS-SORT-J + 1)
+                   MOVE WS-SWAP-DESC TO WS-ITEM-DESC (WS-SORT-J + 1).
+           ADD 1 TO WS-SORT-J.
+      *
+       SORT-INNER-COMPARE-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * REWRITE-ITEM-MASTER: WRITES WS-ITEM-TABLE BACK OUT TO THE     *
+      * ITEM MASTER FILE SO MAINTENANCE CHANGES PERSIST.              *
+      *****************************************************************
+       REWRITE-ITEM-MASTER.
+           OPEN OUTPUT ITEMMAST-FILE.
+           MOVE 1 TO WS-WRITE-J.
+           PERFORM WRITE-ITEM-MASTER-RECORD
+               THRU WRITE-ITEM-MASTER-RECORD-EXIT
+               WS-ITEM-COUNT TIMES.
+           CLOSE ITEMMAST-FILE.
+      *
+       REWRITE-ITEM-MASTER-EXIT.
+           EXIT.
+      *
+       WRITE-ITEM-MASTER-RECORD.
+           MOVE WS-ITEM-CODE (WS-WRITE-J) TO IM-ITEM-CODE.
+           MOVE WS-ITEM-DESC (WS-WRITE-J) TO IM-ITEM-DESC.
+           WRITE IM-RECORD.
+           ADD 1 TO WS-WRITE-J.
+      *
+       WRITE-ITEM-MASTER-RECORD-EXIT.
+           EXIT.
+      *
+       LOAD-ITEM-TABLE.
+           READ ITEMMAST-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-STATUS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-ITEM-COUNT
+                   MOVE IM-ITEM-CODE TO WS-ITEM-CODE (WS-ITEM-COUNT)
+                   MOVE IM-ITEM-DESC TO WS-ITEM-DESC (WS-ITEM-COUNT).
+      *
+       DISPLAY-SINGLE-ITEM.
+           SET WS-IDX-1-DISPLAY TO IDX-1.
+           DISPLAY '  ITEM ' WS-IDX-1-DISPLAY ': ' WS-ITEM-CODE (IDX-1)
+               ' - ' WS-ITEM-DESC (IDX-1).
+      *
+       DISPLAY-SINGLE-ITEM-EXIT.
+           EXIT.
