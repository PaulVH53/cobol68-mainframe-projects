@@ -6,26 +6,77 @@
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID. PROJ3.                                                       
       *                                                                         
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SOURCE-COMPUTER. IBM-370.                                                
-       OBJECT-COMPUTER. IBM-370.                                                
-      *                                                                         
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-      *                                                                         
-       01  WS-DATA-FIELDS.                                                      
-           05  WS-TEST-NUMBER          PIC S9(5) VALUE +0.                      
-           05  WS-CHOICE               PIC X(1)  VALUE 'B'.                     
-           05  WS-LOOP-COUNTER         PIC 9(2)  VALUE 0.                       
-       01  WS-DISPLAY-NUMBER           PIC -ZZZ99.                              
-      *                                                                         
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULECODES-FILE ASSIGN TO "data/RULECODES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VARIANCE-FILE ASSIGN TO "data/VARIANCE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * RULECODES-FILE: THE VALID WS-CHOICE OPTION CODES AND THEIR    *
+      * DESCRIPTIONS, SO OPERATIONS CAN ADD AN OPTION WITHOUT A       *
+      * RECOMPILE.                                                    *
+      *****************************************************************
+       FD  RULECODES-FILE
+           RECORDING MODE IS F.
+      *
+       01  RC-RECORD.
+           05  RC-CODE             PIC X(1).
+           05  RC-DESC             PIC X(30).
+      *****************************************************************
+      * VARIANCE-FILE: THE DAILY VARIANCE FIGURES TO BE CLASSIFIED IN *
+      * BATCH AS POSITIVE, NEGATIVE OR ZERO.                          *
+      *****************************************************************
+       FD  VARIANCE-FILE
+           RECORDING MODE IS F.
+      *
+       01  VAR-RECORD.
+           05  VAR-AMOUNT          PIC S9(5)
+                                    SIGN IS LEADING SEPARATE.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-DATA-FIELDS.
+           05  WS-TEST-NUMBER          PIC S9(5) VALUE +0.
+           05  WS-CHOICE               PIC X(1)  VALUE 'B'.
+           05  WS-LOOP-COUNTER         PIC 9(2)  VALUE 0.
+           05  WS-RULE-EOF-FLAG        PIC X     VALUE 'N'.
+               88  RULE-EOF            VALUE 'Y'.
+           05  WS-VARIANCE-EOF-FLAG    PIC X     VALUE 'N'.
+               88  VARIANCE-EOF        VALUE 'Y'.
+       01  WS-DISPLAY-NUMBER           PIC -ZZZ99.
+      *
+       01  WS-VARIANCE-TOTALS.
+           05  WS-POSITIVE-COUNT       PIC 9(5) COMP VALUE ZERO.
+           05  WS-NEGATIVE-COUNT       PIC 9(5) COMP VALUE ZERO.
+           05  WS-ZERO-COUNT           PIC 9(5) COMP VALUE ZERO.
+      *
+       01  WS-RULE-TABLE.
+           05  WS-RULE-COUNT           PIC 9(5) COMP VALUE ZERO.
+           05  WS-RULE-ENTRY OCCURS 1 TO 20 TIMES
+                       DEPENDING ON WS-RULE-COUNT
+                       INDEXED BY WS-RULE-IDX.
+               10  WS-RULE-CODE        PIC X(1).
+               10  WS-RULE-DESC        PIC X(30).
+      *
        PROCEDURE DIVISION.                                                      
        MAIN-LOGIC.                                                              
            DISPLAY ' '.                                                         
-           DISPLAY 'PROJECT 3: CONDITIONAL LOGIC AND CONTROL FLOW'.             
-           DISPLAY '-----------------------------------------------'.           
-      *                                                                         
+           DISPLAY 'PROJECT 3: CONDITIONAL LOGIC AND CONTROL FLOW'.
+           DISPLAY '-----------------------------------------------'.
+      *
+           OPEN INPUT RULECODES-FILE.
+           PERFORM LOAD-RULE-TABLE
+               UNTIL RULE-EOF.
+           CLOSE RULECODES-FILE.
+      *
       *    TASK 1: IF/ELSE FOR NUMBER CONDITION ---                             
            DISPLAY ' '.                                                         
            DISPLAY '--- IF/ELSE DEMONSTRATION ---'.                             
@@ -39,10 +90,16 @@
                CHECK-NUMBER-CONDITION-EXIT.                                     
       *
            MOVE 0 TO WS-TEST-NUMBER.                                     
-           PERFORM CHECK-NUMBER-CONDITION THRU                           
-               CHECK-NUMBER-CONDITION-EXIT.                              
-      *                                                                  
-      *    TASK 2: EVALUATE FOR MULTIPLE CHOICE ---                      
+           PERFORM CHECK-NUMBER-CONDITION THRU
+               CHECK-NUMBER-CONDITION-EXIT.
+      *
+      *    TASK 1B: BATCH MODE VARIANCE CLASSIFICATION ---
+           DISPLAY ' '.
+           DISPLAY '--- BATCH VARIANCE CLASSIFICATION ---'.
+           PERFORM BATCH-CLASSIFY-VARIANCE
+               THRU BATCH-CLASSIFY-VARIANCE-EXIT.
+      *
+      *    TASK 2: EVALUATE FOR MULTIPLE CHOICE ---
            DISPLAY ' '.                                                  
            DISPLAY '--- EVALUATE STATEMENT DEMONSTRATION ---'.           
       *                                                                  
@@ -79,24 +136,77 @@
            ELSE                                             
                DISPLAY '    RESULT: THE NUMBER IS ZERO.'.   
       *                                                          
-       CHECK-NUMBER-CONDITION-EXIT.                              
-           EXIT.                                                 
-      *                                                          
-      * IN COBOL 68, EVALUATE IS NOT AVAILABLE                   
-       PROCESS-CHOICE.                                           
-           DISPLAY 'PROCESSING CHOICE: ' WS-CHOICE.              
-           IF WS-CHOICE = 'A'                                    
-               DISPLAY '   SELECTED: OPTION A - ALPHA.'          
-           ELSE IF WS-CHOICE = 'B'                               
-               DISPLAY '   SELECTED: OPTION B - BETA.'           
-           ELSE IF WS-CHOICE = 'C'                               
-               DISPLAY '   SELECTED: OPTION C - GAMMA.'          
-           ELSE                                                  
-               DISPLAY '   SELECTED: INVALID OR OTHER OPTION.'.  
-      *                                                          
-       PROCESS-CHOICE-EXIT.                                      
-           EXIT.                                                 
-      *                                                          
+       CHECK-NUMBER-CONDITION-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * BATCH-CLASSIFY-VARIANCE: RUNS CHECK-NUMBER-CONDITION OVER      *
+      * EVERY FIGURE ON VARIANCE-FILE AND TALLIES HOW MANY CAME OUT    *
+      * POSITIVE, NEGATIVE, OR ZERO.                                   *
+      *****************************************************************
+       BATCH-CLASSIFY-VARIANCE.
+           OPEN INPUT VARIANCE-FILE.
+           PERFORM READ-VARIANCE-RECORD
+               UNTIL VARIANCE-EOF.
+           CLOSE VARIANCE-FILE.
+           DISPLAY 'VARIANCE SUMMARY:'.
+           DISPLAY '   POSITIVE: ' WS-POSITIVE-COUNT.
+           DISPLAY '   NEGATIVE: ' WS-NEGATIVE-COUNT.
+           DISPLAY '   ZERO    : ' WS-ZERO-COUNT.
+      *
+       BATCH-CLASSIFY-VARIANCE-EXIT.
+           EXIT.
+      *
+       READ-VARIANCE-RECORD.
+           READ VARIANCE-FILE
+               AT END
+                   MOVE 'Y' TO WS-VARIANCE-EOF-FLAG
+               NOT AT END
+                   MOVE VAR-AMOUNT TO WS-TEST-NUMBER
+                   PERFORM CHECK-NUMBER-CONDITION
+                       THRU CHECK-NUMBER-CONDITION-EXIT
+                   PERFORM TALLY-VARIANCE
+                       THRU TALLY-VARIANCE-EXIT.
+      *
+       TALLY-VARIANCE.
+           IF WS-TEST-NUMBER > 0
+               ADD 1 TO WS-POSITIVE-COUNT
+           ELSE IF WS-TEST-NUMBER < 0
+               ADD 1 TO WS-NEGATIVE-COUNT
+           ELSE
+               ADD 1 TO WS-ZERO-COUNT.
+      *
+       TALLY-VARIANCE-EXIT.
+           EXIT.
+      *
+      * IN COBOL 68, EVALUATE IS NOT AVAILABLE. OPTIONS ARE LOOKED UP
+      * AGAINST WS-RULE-TABLE (LOADED FROM RULECODES) RATHER THAN A
+      * HARDCODED IF/ELSE CHAIN, SO ADDING AN OPTION IS A DATA CHANGE.
+       PROCESS-CHOICE.
+           DISPLAY 'PROCESSING CHOICE: ' WS-CHOICE.
+           SET WS-RULE-IDX TO 1.
+           SEARCH WS-RULE-ENTRY
+               AT END
+                   DISPLAY '   SELECTED: INVALID OR OTHER OPTION.'
+               WHEN WS-RULE-CODE (WS-RULE-IDX) = WS-CHOICE
+                   DISPLAY '   SELECTED: OPTION ' WS-CHOICE ' - '
+                       WS-RULE-DESC (WS-RULE-IDX).
+      *
+       PROCESS-CHOICE-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * LOAD-RULE-TABLE: LOADS ONE RULECODES RECORD INTO WS-RULE-TABLE.
+      *****************************************************************
+       LOAD-RULE-TABLE.
+           READ RULECODES-FILE
+               AT END
+                   MOVE 'Y' TO WS-RULE-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RULE-COUNT
+                   MOVE RC-CODE TO WS-RULE-CODE (WS-RULE-COUNT)
+                   MOVE RC-DESC TO WS-RULE-DESC (WS-RULE-COUNT).
+      *
        DISPLAY-LOOP-COUNTER.                                     
            DISPLAY 'NUMBER: ' WS-LOOP-COUNTER.                   
            ADD 1 TO WS-LOOP-COUNTER.
