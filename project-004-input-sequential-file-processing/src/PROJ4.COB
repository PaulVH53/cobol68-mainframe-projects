@@ -10,9 +10,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "data/INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+      * INPUT-FILE/REJECT-FILE/REGISTER-FILE/EXTRACT-FILE ARE ALL      *
+      * ASSIGNED DYNAMIC OFF A WS-xxx-PATH BUILT IN                    *
+      * 005-RESOLVE-DATA-PATHS BELOW FROM WS-DATA-DIR, WHICH DEFAULTS  *
+      * TO "data" (THIS PROJECT'S OWN SUBDIRECTORY) BUT CAN BE POINTED *
+      * AT ANY DIRECTORY VIA THE PROJ4_DATA_DIR ENVIRONMENT VARIABLE - *
+      * SEE PROJ7, WHICH SETS IT BEFORE CALLING THIS PROGRAM SO A      *
+      * SINGLE CHAINED RUN CAN REACH THIS PROJECT'S OWN data/ WHILE    *
+      * RUNNING FROM A DIFFERENT WORKING DIRECTORY.                    *
+      *****************************************************************
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
       *    SELECT INPUT-FILE ASSIGN TO UT-S-INFILE.
+           SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTER-FILE ASSIGN DYNAMIC WS-REGISTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+      * ARCHIVE-FILE: A DATED COPY OF TODAY'S INPUT-FILE, WRITTEN      *
+      * BEFORE THE MAIN PASS SO A FEED IS NOT LOST WHEN TOMORROW'S     *
+      * DAILY FEED OVERWRITES data/INPUT. WS-ARCHIVE-PATH IS BUILT     *
+      * FROM WS-DATA-DIR AND THE RUN DATE IN                          *
+      * 090-ARCHIVE-INPUT-GENERATION BELOW.                            *
+      *****************************************************************
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
       * INPUT-FILE: This is the internal name used in the COBOL       *
       * program to refer to the file.                                 *
@@ -49,7 +75,60 @@
       * IR-AGE: Picture clause 9(03) for a 3-digit numeric field to   *
       * store the age.                                                *
       *****************************************************************
+      *****************************************************************
+      * TRAILER-RECORD: REDEFINES THE LAST PHYSICAL RECORD ON         *
+      * INPUT-FILE WHEN IT CARRIES THE TOTAL-RECORD-COUNT CONTROL      *
+      * TOTAL INSTEAD OF A NAME/AGE PAIR.                              *
+      *****************************************************************
+       01  TRAILER-RECORD REDEFINES INPUT-RECORD.
+           05  TR-TRAILER-ID           PIC X(07).
+           05  TR-EXPECTED-COUNT       PIC 9(05).
+           05  FILLER                  PIC X(11).
+      *****************************************************************
+      * REJECT-FILE: INPUT-RECORDs that fail validation, carrying a   *
+      * reason code/text instead of being silently echoed as-is.      *
+      *****************************************************************
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+      *
+       01  REJ-RECORD.
+           05  REJ-NAME            PIC X(20).
+           05  REJ-AGE             PIC X(03).
+           05  REJ-REASON-CODE     PIC X(04).
+           05  REJ-REASON-TEXT     PIC X(20).
+      *
+      *****************************************************************
+      * REGISTER-FILE: THE PRINTED REGISTER OF ACCEPTED INPUT-FILE    *
+      * RECORDS, ONE DETAIL LINE PER RECORD, WITH A SUMMARY TRAILER.  *
+      *****************************************************************
+       FD  REGISTER-FILE
+           RECORDING MODE IS F.
+      *
+       01  REGISTER-RECORD         PIC X(132).
+      *
+      *****************************************************************
+      * EXTRACT-FILE: ONE FIXED-FORMAT RECORD PER ACCEPTED INPUT-FILE *
+      * RECORD, FED DOWNSTREAM TO THE ROSTER SYSTEM.                  *
+      *****************************************************************
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+      *
+       01  EXT-RECORD.
+           05  EXT-NAME                PIC X(20).
+           05  EXT-AGE                 PIC 9(03).
+           05  EXT-AGE-BRACKET         PIC X(01).
+      *
+      *****************************************************************
+      * ARCHIVE-FILE: DATED GENERATION COPY OF data/INPUT.            *
+      *****************************************************************
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+      *
+       01  ARCHIVE-RECORD           PIC X(23).
+      *
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+      *
        01  WS-FILE-STATUS-FLAG     PIC X VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
       *****************************************************************
@@ -59,6 +138,131 @@
       * readable. When WS-FILE-STATUS-FLAG is 'Y', END-OF-FILE        *
       * becomes true.                                                 *
       *****************************************************************
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-RECORD-FLAG    PIC X VALUE 'Y'.
+               88  RECORD-VALID        VALUE 'Y'.
+           05  WS-REJECT-REASON-CODE   PIC X(04).
+           05  WS-REJECT-REASON-TEXT   PIC X(20).
+      *
+       01  WS-INPUT-STATISTICS.
+           05  WS-RECORD-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05  WS-AGE-TOTAL            PIC 9(09) COMP VALUE ZERO.
+           05  WS-AGE-MIN              PIC 9(03)      VALUE 999.
+           05  WS-AGE-MAX              PIC 9(03)      VALUE ZERO.
+           05  WS-AGE-AVERAGE          PIC 9(03)V99 COMP-3.
+      *
+       01  WS-TRAILER-FIELDS.
+           05  WS-TOTAL-READ-COUNT     PIC 9(05) COMP VALUE ZERO.
+           05  WS-EXPECTED-COUNT       PIC 9(05)      VALUE ZERO.
+           05  WS-TRAILER-SEEN-FLAG    PIC X          VALUE 'N'.
+               88  TRAILER-SEEN        VALUE 'Y'.
+      *
+       01  WS-UTILITY-FIELDS.
+           05  WS-BLANK-LINE           PIC X(132) VALUE SPACES.
+      *
+      *****************************************************************
+      * WS-PAGE-FIELDS: PAGE/LINE TRACKING FOR REGISTER-FILE, BUILT    *
+      * THE SAME WAY PROJ6 TRACKS WS-PAGE-NUM/WS-LINES-ON-PAGE FOR     *
+      * REPORT-FILE.                                                   *
+      *****************************************************************
+       01  WS-PAGE-FIELDS.
+           05  WS-PAGE-NUM             PIC 9(03) COMP VALUE ZERO.
+           05  WS-LINES-ON-PAGE        PIC 9(03) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE       PIC 9(03) COMP VALUE 50.
+      *
+      *****************************************************************
+      * WS-AGE-BRACKET-TOTALS: MINOR (0-17) / ADULT (18-64) /          *
+      * SENIOR (65+) DISTRIBUTION OVER ALL ACCEPTED RECORDS, BUILT     *
+      * THE SAME WAY PROJ3'S CHECK-NUMBER-CONDITION CLASSIFIES A       *
+      * NUMBER AS POSITIVE/NEGATIVE/ZERO.                              *
+      *****************************************************************
+       01  WS-AGE-BRACKET-TOTALS.
+           05  WS-MINOR-COUNT          PIC 9(05) COMP VALUE ZERO.
+           05  WS-ADULT-COUNT          PIC 9(05) COMP VALUE ZERO.
+           05  WS-SENIOR-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05  WS-AGE-BRACKET-CODE     PIC X(01) VALUE SPACE.
+      *
+       01  WS-ARCHIVE-FIELDS.
+           05  WS-ARCHIVE-PATH         PIC X(80) VALUE SPACES.
+           05  WS-ARCHIVE-RUN-DATE     PIC 9(08) VALUE ZERO.
+           05  WS-ARCHIVE-EOF-FLAG     PIC X     VALUE 'N'.
+               88  ARCHIVE-EOF         VALUE 'Y'.
+      *****************************************************************
+      * WS-DATA-PATH-FIELDS: SEE 005-RESOLVE-DATA-PATHS.               *
+      *****************************************************************
+       01  WS-DATA-PATH-FIELDS.
+           05  WS-DATA-DIR             PIC X(60) VALUE 'data'.
+           05  WS-INPUT-PATH           PIC X(80) VALUE SPACES.
+           05  WS-REJECT-PATH          PIC X(80) VALUE SPACES.
+           05  WS-REGISTER-PATH        PIC X(80) VALUE SPACES.
+           05  WS-EXTRACT-PATH         PIC X(80) VALUE SPACES.
+      *
+       01  WS-REGISTER-HEADERS.
+           05  RH-TITLE.
+               10  FILLER              PIC X(50) VALUE SPACES.
+               10  FILLER              PIC X(32) VALUE
+                   '-- PROJECT 4: INPUT REGISTER --'.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  FILLER              PIC X(6)  VALUE 'PAGE: '.
+               10  RH-PAGE-OUT         PIC ZZ9.
+               10  FILLER              PIC X(31) VALUE SPACES.
+           05  RH-COLUMNS.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(20) VALUE 'NAME'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(3)  VALUE 'AGE'.
+               10  FILLER              PIC X(99) VALUE SPACES.
+      *
+       01  WS-REGISTER-DETAIL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  DL-NAME                 PIC X(20).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  DL-AGE                  PIC ZZ9.
+           05  FILLER                  PIC X(99) VALUE SPACES.
+      *
+       01  WS-REGISTER-SUMMARY-LINES.
+           05  SL-COUNT-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'RECORDS ACCEPTED: '.
+               10  SL-COUNT-OUT        PIC ZZ,ZZ9.
+               10  FILLER              PIC X(104) VALUE SPACES.
+           05  SL-MIN-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'MINIMUM AGE:      '.
+               10  SL-MIN-OUT          PIC ZZ9.
+               10  FILLER              PIC X(107) VALUE SPACES.
+           05  SL-MAX-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'MAXIMUM AGE:      '.
+               10  SL-MAX-OUT          PIC ZZ9.
+               10  FILLER              PIC X(107) VALUE SPACES.
+           05  SL-AVG-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'AVERAGE AGE:      '.
+               10  SL-AVG-OUT          PIC ZZ9.99.
+               10  FILLER              PIC X(104) VALUE SPACES.
+           05  SL-MINOR-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'MINORS  (0-17):   '.
+               10  SL-MINOR-OUT        PIC ZZ,ZZ9.
+               10  FILLER              PIC X(104) VALUE SPACES.
+           05  SL-ADULT-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'ADULTS  (18-64):  '.
+               10  SL-ADULT-OUT        PIC ZZ,ZZ9.
+               10  FILLER              PIC X(104) VALUE SPACES.
+           05  SL-SENIOR-LINE.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(18) VALUE
+                   'SENIORS (65+):    '.
+               10  SL-SENIOR-OUT       PIC ZZ,ZZ9.
+               10  FILLER              PIC X(104) VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *****************************************************************
@@ -67,11 +271,20 @@
        MAIN-LOGIC.
            DISPLAY 'PROJECT 4: SEQUENTIAL FILE PROCESSING (INPUT)'.
            DISPLAY '-----------------------------------------------'.
-           OPEN INPUT INPUT-FILE.
+           PERFORM 005-RESOLVE-DATA-PATHS
+               THRU 005-RESOLVE-DATA-PATHS-EXIT.
+           PERFORM 090-ARCHIVE-INPUT-GENERATION
+               THRU 090-ARCHIVE-INPUT-GENERATION-EXIT.
+           OPEN INPUT INPUT-FILE
+                OUTPUT REJECT-FILE
+                OUTPUT REGISTER-FILE
+                OUTPUT EXTRACT-FILE.
       *****************************************************************
       * OPEN INPUT: Prepares the INPUT-FILE for reading. This makes   *
       * the file available to the program.                            *
       *****************************************************************
+           PERFORM WRITE-REGISTER-HEADERS
+               THRU WRITE-REGISTER-HEADERS-EXIT.
            PERFORM READ-INPUT-FILE
                UNTIL END-OF-FILE.
       *****************************************************************
@@ -79,16 +292,29 @@
       * READ-INPUT-FILE paragraph until the END-OF-FILE condition     *
       * (WS-FILE-STATUS-FLAG = 'Y') becomes true.                     *
       *****************************************************************
-           CLOSE INPUT-FILE.
+           PERFORM VERIFY-INPUT-COUNT
+               THRU VERIFY-INPUT-COUNT-EXIT.
+           PERFORM COMPUTE-INPUT-STATISTICS
+               THRU COMPUTE-INPUT-STATISTICS-EXIT.
+           PERFORM WRITE-REGISTER-TRAILER
+               THRU WRITE-REGISTER-TRAILER-EXIT.
+           CLOSE INPUT-FILE
+                 REJECT-FILE
+                 REGISTER-FILE
+                 EXTRACT-FILE.
       *****************************************************************
       * CLOSE: Releases the INPUT-FILE, making it unavailable to the  *
       * program. This is crucial for proper file management.          *
       *****************************************************************
+           PERFORM DISPLAY-INPUT-STATISTICS
+               THRU DISPLAY-INPUT-STATISTICS-EXIT.
            DISPLAY '-----------------------------------------------'.
            DISPLAY 'END OF FILE PROCESSING.'.
-           STOP RUN.
+           GOBACK.
       *****************************************************************
-      * STOP RUN: Terminates the execution of the COBOL program.      *
+      * GOBACK: Returns control to the caller. When PROJ4 is run as a *
+      * standalone program (not CALLed by another program), GOBACK    *
+      * behaves the same as STOP RUN would.                           *
       *****************************************************************
       * 
       *****************************************************************
@@ -99,17 +325,331 @@
                AT END
                    MOVE 'Y' TO WS-FILE-STATUS-FLAG
                NOT AT END
-                   DISPLAY 'RECORD READ: ' INPUT-RECORD.    
+                   IF WS-FILE-STATUS NOT = '00' AND
+                           WS-FILE-STATUS NOT = '10'
+                       DISPLAY 'PROJ4 ABEND - INPUT-FILE STATUS '
+                           WS-FILE-STATUS
+                       MOVE 'Y' TO WS-FILE-STATUS-FLAG
+                       MOVE 16 TO RETURN-CODE
+                   ELSE IF TR-TRAILER-ID = 'TRAILER'
+                       PERFORM PROCESS-TRAILER-RECORD
+                           THRU PROCESS-TRAILER-RECORD-EXIT
+                   ELSE
+                       ADD 1 TO WS-TOTAL-READ-COUNT
+                       PERFORM VALIDATE-INPUT-RECORD
+                           THRU VALIDATE-INPUT-RECORD-EXIT
+                       IF RECORD-VALID
+                           PERFORM TALLY-INPUT-STATS
+                               THRU TALLY-INPUT-STATS-EXIT
+                           PERFORM 095-CLASSIFY-AGE-BRACKET
+                               THRU 095-CLASSIFY-AGE-BRACKET-EXIT
+                           PERFORM WRITE-REGISTER-DETAIL
+                               THRU WRITE-REGISTER-DETAIL-EXIT
+                           PERFORM 230-WRITE-EXTRACT-RECORD
+                               THRU 230-WRITE-EXTRACT-RECORD-EXIT
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                               THRU WRITE-REJECT-RECORD-EXIT.
       *****************************************************************
       * READ INPUT-FILE: Attempts to read the next record.            *
       * AT END: If the end of the file is reached during the READ,    *
       * this clause is executed, setting the flag to 'Y' to           *
       * terminate the PERFORM loop.                                   *
       * NOT AT END: If a record is successfully read, this clause is  *
-      * executed, displaying the content of the record.               *
+      * executed, validating the record and either displaying it or   *
+      * routing it to REJECT-FILE.                                    *
       * IMPORTANT COBOL 68 NOTE: There is no END-READ in COBOL 68.    *
       * The period after INPUT-RECORD. is critical. It marks the      *
       * end of the READ statement's scope (both AT END and            *
       * NOT AT END clauses).                                          *
       *****************************************************************
+      *
+      *****************************************************************
+      * VALIDATE-INPUT-RECORD: IR-NAME MUST NOT BE BLANK AND IR-AGE   *
+      * MUST BE NUMERIC AND IN THE RANGE 0-120.                       *
+      *****************************************************************
+       VALIDATE-INPUT-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+           MOVE SPACES TO WS-REJECT-REASON-TEXT.
+           IF IR-NAME = SPACES
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'R001' TO WS-REJECT-REASON-CODE
+               MOVE 'NAME IS BLANK' TO WS-REJECT-REASON-TEXT
+           ELSE IF IR-AGE IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'R002' TO WS-REJECT-REASON-CODE
+               MOVE 'AGE IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+           ELSE IF IR-AGE > 120
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'R003' TO WS-REJECT-REASON-CODE
+               MOVE 'AGE OUT OF RANGE' TO WS-REJECT-REASON-TEXT.
+      *
+       VALIDATE-INPUT-RECORD-EXIT.
+           EXIT.
+      *
+       WRITE-REJECT-RECORD.
+           MOVE IR-NAME            TO REJ-NAME.
+           MOVE IR-AGE             TO REJ-AGE.
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJ-RECORD.
+      *
+       WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * PROCESS-TRAILER-RECORD: CAPTURES THE EXPECTED RECORD COUNT    *
+      * FROM THE TRAILER RECORD. THE TRAILER DOES NOT COUNT AS A DATA *
+      * RECORD AND IS NOT VALIDATED, TALLIED, OR ECHOED TO ANY FILE.  *
+      *****************************************************************
+       PROCESS-TRAILER-RECORD.
+           MOVE 'Y' TO WS-TRAILER-SEEN-FLAG.
+           MOVE TR-EXPECTED-COUNT TO WS-EXPECTED-COUNT.
+      *
+       PROCESS-TRAILER-RECORD-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * VERIFY-INPUT-COUNT: COMPARES THE NUMBER OF DATA RECORDS       *
+      * ACTUALLY READ AGAINST THE TRAILER'S CONTROL TOTAL.            *
+      *****************************************************************
+       VERIFY-INPUT-COUNT.
+           IF NOT TRAILER-SEEN
+               DISPLAY 'WARNING: NO TRAILER RECORD FOUND ON INPUT.'
+           ELSE IF WS-TOTAL-READ-COUNT = WS-EXPECTED-COUNT
+               DISPLAY 'TRAILER COUNT VERIFIED: ' WS-EXPECTED-COUNT
+           ELSE
+               DISPLAY 'TRAILER COUNT MISMATCH - EXPECTED: '
+                   WS-EXPECTED-COUNT ' ACTUAL: ' WS-TOTAL-READ-COUNT.
+      *
+       VERIFY-INPUT-COUNT-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * TALLY-INPUT-STATS: ACCUMULATES COUNT/MIN/MAX/TOTAL AGE OVER   *
+      * EVERY ACCEPTED RECORD FOR THE END-OF-RUN SUMMARY.             *
+      *****************************************************************
+       TALLY-INPUT-STATS.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD IR-AGE TO WS-AGE-TOTAL.
+           IF IR-AGE < WS-AGE-MIN
+               MOVE IR-AGE TO WS-AGE-MIN.
+           IF IR-AGE > WS-AGE-MAX
+               MOVE IR-AGE TO WS-AGE-MAX.
+      *
+       TALLY-INPUT-STATS-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * WRITE-REGISTER-HEADERS: PRINTS THE TITLE, PAGE NUMBER, AND    *
+      * COLUMN HEADINGS ON THE REGISTER AHEAD OF THE NEXT DETAIL      *
+      * LINE. CALLED AGAIN BY 280-EMIT-REGISTER-LINE EVERY TIME THE   *
+      * PAGE FILLS, SO THE PAGE NUMBER ADVANCES AND THE LINE COUNT    *
+      * RESETS - THE SAME PATTERN PROJ6 USES FOR 100-WRITE-HEADERS.   *
+      *****************************************************************
+       WRITE-REGISTER-HEADERS.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO RH-PAGE-OUT.
+           IF WS-PAGE-NUM > 1
+               MOVE WS-BLANK-LINE TO REGISTER-RECORD
+               WRITE REGISTER-RECORD
+                   AFTER ADVANCING PAGE.
+           MOVE RH-TITLE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE RH-COLUMNS TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-BLANK-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+      *
+       WRITE-REGISTER-HEADERS-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * WRITE-REGISTER-DETAIL: PRINTS ONE DETAIL LINE PER ACCEPTED    *
+      * INPUT-FILE RECORD.                                             *
+      *****************************************************************
+       WRITE-REGISTER-DETAIL.
+           MOVE IR-NAME TO DL-NAME.
+           MOVE IR-AGE  TO DL-AGE.
+           MOVE WS-REGISTER-DETAIL-LINE TO REGISTER-RECORD.
+           PERFORM 280-EMIT-REGISTER-LINE
+               THRU 280-EMIT-REGISTER-LINE-EXIT.
+      *
+       WRITE-REGISTER-DETAIL-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 280-EMIT-REGISTER-LINE: WRITES THE LINE ALREADY MOVED INTO    *
+      * REGISTER-RECORD AND STARTS A NEW PAGE (RE-PRINTING THE        *
+      * HEADERS) WHEN THE CURRENT PAGE IS FULL - THE SAME PATTERN     *
+      * PROJ6 USES FOR 280-EMIT-REPORT-LINE.                          *
+      *****************************************************************
+       280-EMIT-REGISTER-LINE.
+           WRITE REGISTER-RECORD.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           IF WS-LINES-ON-PAGE NOT < WS-LINES-PER-PAGE
+               PERFORM WRITE-REGISTER-HEADERS
+                   THRU WRITE-REGISTER-HEADERS-EXIT.
+      *
+       280-EMIT-REGISTER-LINE-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * COMPUTE-INPUT-STATISTICS: DERIVES WS-AGE-AVERAGE FROM THE     *
+      * ACCUMULATED TOTALS, GUARDING AGAINST A ZERO RECORD COUNT.     *
+      *****************************************************************
+       COMPUTE-INPUT-STATISTICS.
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-AGE-AVERAGE ROUNDED =
+                   WS-AGE-TOTAL / WS-RECORD-COUNT
+           ELSE
+               MOVE ZERO TO WS-AGE-AVERAGE
+               MOVE ZERO TO WS-AGE-MIN.
+      *
+       COMPUTE-INPUT-STATISTICS-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * WRITE-REGISTER-TRAILER: PRINTS THE END-OF-RUN SUMMARY LINES   *
+      * ON THE REGISTER.                                               *
+      *****************************************************************
+       WRITE-REGISTER-TRAILER.
+           MOVE WS-BLANK-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-RECORD-COUNT TO SL-COUNT-OUT.
+           MOVE SL-COUNT-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-AGE-MIN TO SL-MIN-OUT.
+           MOVE SL-MIN-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-AGE-MAX TO SL-MAX-OUT.
+           MOVE SL-MAX-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-AGE-AVERAGE TO SL-AVG-OUT.
+           MOVE SL-AVG-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-MINOR-COUNT TO SL-MINOR-OUT.
+           MOVE SL-MINOR-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-ADULT-COUNT TO SL-ADULT-OUT.
+           MOVE SL-ADULT-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+           MOVE WS-SENIOR-COUNT TO SL-SENIOR-OUT.
+           MOVE SL-SENIOR-LINE TO REGISTER-RECORD.
+           WRITE REGISTER-RECORD.
+      *
+       WRITE-REGISTER-TRAILER-EXIT.
+           EXIT.
+      *
+       DISPLAY-INPUT-STATISTICS.
+           DISPLAY 'RECORDS ACCEPTED : ' WS-RECORD-COUNT.
+           DISPLAY 'MINIMUM AGE      : ' WS-AGE-MIN.
+           DISPLAY 'MAXIMUM AGE      : ' WS-AGE-MAX.
+           DISPLAY 'AVERAGE AGE      : ' WS-AGE-AVERAGE.
+           DISPLAY 'MINORS  (0-17)   : ' WS-MINOR-COUNT.
+           DISPLAY 'ADULTS  (18-64)  : ' WS-ADULT-COUNT.
+           DISPLAY 'SENIORS (65+)    : ' WS-SENIOR-COUNT.
+      *
+       DISPLAY-INPUT-STATISTICS-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 095-CLASSIFY-AGE-BRACKET: CLASSIFIES IR-AGE AS A MINOR (0-17), *
+      * AN ADULT (18-64) OR A SENIOR (65+) AND TALLIES THE RESULT,     *
+      * THE SAME WAY PROJ3'S CHECK-NUMBER-CONDITION CLASSIFIES A       *
+      * NUMBER AS POSITIVE, NEGATIVE OR ZERO.                          *
+      *****************************************************************
+       095-CLASSIFY-AGE-BRACKET.
+           IF IR-AGE < 18
+               MOVE 'M' TO WS-AGE-BRACKET-CODE
+               ADD 1 TO WS-MINOR-COUNT
+           ELSE IF IR-AGE < 65
+               MOVE 'A' TO WS-AGE-BRACKET-CODE
+               ADD 1 TO WS-ADULT-COUNT
+           ELSE
+               MOVE 'S' TO WS-AGE-BRACKET-CODE
+               ADD 1 TO WS-SENIOR-COUNT.
+      *
+       095-CLASSIFY-AGE-BRACKET-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 230-WRITE-EXTRACT-RECORD: WRITES ONE FIXED-FORMAT RECORD TO    *
+      * EXTRACT-FILE FOR EVERY ACCEPTED INPUT-FILE RECORD, FOR         *
+      * DOWNSTREAM LOAD INTO THE ROSTER SYSTEM.                        *
+      *****************************************************************
+       230-WRITE-EXTRACT-RECORD.
+           MOVE IR-NAME            TO EXT-NAME.
+           MOVE IR-AGE              TO EXT-AGE.
+           MOVE WS-AGE-BRACKET-CODE TO EXT-AGE-BRACKET.
+           WRITE EXT-RECORD.
+      *
+       230-WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 005-RESOLVE-DATA-PATHS: BUILDS EACH DATA FILE'S PATH FROM       *
+      * WS-DATA-DIR, WHICH DEFAULTS TO "data" (STANDALONE RUN, THIS    *
+      * PROJECT'S OWN SUBDIRECTORY) BUT IS OVERRIDDEN BY THE           *
+      * PROJ4_DATA_DIR ENVIRONMENT VARIABLE WHEN ONE IS SET - SEE      *
+      * PROJ7.                                                         *
+      *****************************************************************
+       005-RESOLVE-DATA-PATHS.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT 'PROJ4_DATA_DIR'.
+           IF WS-DATA-DIR = SPACES
+               MOVE 'data' TO WS-DATA-DIR.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/INPUT' DELIMITED BY SIZE
+               INTO WS-INPUT-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/REJECTS' DELIMITED BY SIZE
+               INTO WS-REJECT-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/REGISTER' DELIMITED BY SIZE
+               INTO WS-REGISTER-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/NAMEAGE.EXTRACT' DELIMITED BY SIZE
+               INTO WS-EXTRACT-PATH.
+       005-RESOLVE-DATA-PATHS-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 090-ARCHIVE-INPUT-GENERATION: COPIES TODAY'S data/INPUT TO A  *
+      * DATE-STAMPED GENERATION (data/INPUT.G<YYYYMMDD>) BEFORE THE    *
+      * MAIN PASS OPENS IT, SO EACH DAY'S FEED SURVIVES AFTER THE      *
+      * NEXT DAY'S FEED ARRIVES AND OVERWRITES data/INPUT.             *
+      *****************************************************************
+       090-ARCHIVE-INPUT-GENERATION.
+           ACCEPT WS-ARCHIVE-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/INPUT.G' DELIMITED BY SIZE
+                   WS-ARCHIVE-RUN-DATE DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT ARCHIVE-FILE.
+           PERFORM 091-COPY-ARCHIVE-RECORD
+               UNTIL ARCHIVE-EOF.
+           CLOSE INPUT-FILE
+                 ARCHIVE-FILE.
+           MOVE 'N' TO WS-ARCHIVE-EOF-FLAG.
+      *
+       090-ARCHIVE-INPUT-GENERATION-EXIT.
+           EXIT.
+      *
+       091-COPY-ARCHIVE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ARCHIVE-EOF-FLAG
+               NOT AT END
+                   IF WS-FILE-STATUS NOT = '00' AND
+                           WS-FILE-STATUS NOT = '10'
+                       DISPLAY 'PROJ4 ABEND - INPUT-FILE STATUS '
+                           WS-FILE-STATUS
+                       MOVE 'Y' TO WS-ARCHIVE-EOF-FLAG
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       MOVE INPUT-RECORD TO ARCHIVE-RECORD
+                       WRITE ARCHIVE-RECORD.
       
\ No newline at end of file
