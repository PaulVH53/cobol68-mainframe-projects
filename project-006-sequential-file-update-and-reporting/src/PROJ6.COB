@@ -3,47 +3,355 @@
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "data/TRANS"
+      *****************************************************************
+      * TRANS-FILE IS THE SORTED WORK DATASET THAT 000-MAIN-LOGIC     *
+      * ACTUALLY READS. TRANS-RAW-FILE (BELOW) IS THE UNSORTED DAILY  *
+      * FEED; IT IS SORTED BY TR-ITEM-CODE INTO TRANS-FILE BEFORE THE *
+      * MAIN READ LOOP STARTS SO CONTROL-BREAK SUBTOTALING WORKS.     *
+      *****************************************************************
+      *****************************************************************
+      * EVERY data/xxx FILE BELOW IS ASSIGNED DYNAMIC OFF A            *
+      * WS-xxx-PATH BUILT IN 005-RESOLVE-DATA-PATHS FROM WS-DATA-DIR,  *
+      * WHICH DEFAULTS TO "data" (THIS PROJECT'S OWN SUBDIRECTORY)    *
+      * BUT CAN BE POINTED AT ANY DIRECTORY VIA THE PROJ6_DATA_DIR    *
+      * ENVIRONMENT VARIABLE - SEE PROJ7, WHICH SETS IT BEFORE        *
+      * CALLING THIS PROGRAM SO A SINGLE CHAINED RUN CAN REACH THIS   *
+      * PROJECT'S OWN data/ WHILE RUNNING FROM A DIFFERENT WORKING    *
+      * DIRECTORY.                                                    *
+      *****************************************************************
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-SORTED-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO UT-S-REPORT
-               ORGANIZATION IS LINE SEQUENTIAL.                    
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN DYNAMIC WS-SUSPENSE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+           SELECT PRICEMAST-FILE ASSIGN DYNAMIC WS-PRICEMAST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN DYNAMIC WS-RESTART-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT PARM-FILE ASSIGN DYNAMIC WS-PARM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT INVENTORY-MASTER ASSIGN DYNAMIC WS-INVENTORY-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INV-ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-TRANSEXT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+           SELECT TRANS-RAW-FILE ASSIGN DYNAMIC WS-TRANS-RAW-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+      *****************************************************************
+      * ARCHIVE-FILE: A DATED GENERATION COPY OF TODAY'S data/TRANS,   *
+      * WRITTEN BEFORE THE SORT STEP SO A DAY'S RAW FEED IS NOT LOST   *
+      * WHEN TOMORROW'S FEED OVERWRITES data/TRANS.                    *
+      *****************************************************************
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD  TRANS-FILE
-           RECORDING MODE IS F.                              
-                                                                        
-       01  TRANS-RECORD.                                                
-           05  TR-ITEM-CODE        PIC X(10).                           
-           05  TR-QUANTITY         PIC 9(05).                           
-           05  TR-PRICE            PIC 9(05)V99.                        
-                                                                        
-       FD  REPORT-FILE                                                  
            RECORDING MODE IS F.
 
-       01  REPORT-RECORD           PIC X(132).                          
-                                                                        
-       WORKING-STORAGE SECTION. 
+       01  TRANS-RECORD.
+           05  TR-ITEM-CODE        PIC X(10).
+           05  TR-QUANTITY         PIC 9(05).
+           05  TR-PRICE            PIC 9(05)V99.
+      *****************************************************************
+      * TR-SEQ-NUM: THE RECORD'S ORIGINAL POSITION ON data/TRANS,      *
+      * STAMPED IN BY THE SORT STEP'S INPUT PROCEDURE BELOW (SEE       *
+      * SR-SEQ-NUM ON SORT-RECORD) SO THE SORT HAS A DETERMINISTIC     *
+      * TIEBREAKER FOR DUPLICATE TR-ITEM-CODEs. THIS MAKES A RECORD'S  *
+      * POSITION ON THE SORTED TRANS-FILE REPRODUCIBLE ACROSS RUNS,    *
+      * WHICH 070-LOAD-RESTART-CHECKPOINT'S POSITION-BASED SKIP COUNT  *
+      * DEPENDS ON.                                                   *
+      *****************************************************************
+           05  TR-SEQ-NUM          PIC 9(06).
+      *****************************************************************
+      * TRAILER-RECORD: REDEFINES THE LAST PHYSICAL RECORD ON         *
+      * TRANS-FILE WHEN IT CARRIES THE CONTROL TOTALS FOR THE RUN     *
+      * INSTEAD OF AN ITEM-CODE/QUANTITY/PRICE TRANSACTION.           *
+      * TR-EXPECTED-AMOUNT CARRIES CENTS AND A NINE-DIGIT INTEGER     *
+      * PART SO IT CAN HOLD THE SAME RANGE AS THE GRAND TOTAL IT IS   *
+      * CHECKED AGAINST.                                              *
+      *****************************************************************
+       01  TRAILER-RECORD REDEFINES TRANS-RECORD.
+           05  TR-TRAILER-ID        PIC X(07).
+           05  TR-EXPECTED-COUNT    PIC 9(05).
+           05  TR-EXPECTED-QTY      PIC 9(05).
+           05  TR-EXPECTED-AMOUNT   PIC 9(09)V99.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+
+       01  REPORT-RECORD           PIC X(132).
+      *****************************************************************
+      * SUSPENSE-FILE: TRANS-RECORDs THAT FAIL VALIDATION, HELD WITH  *
+      * A REASON CODE INSTEAD OF BEING POSTED TO THE GRAND TOTAL.     *
+      *****************************************************************
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+
+       01  SUSP-RECORD.
+           05  SUSP-ITEM-CODE       PIC X(10).
+           05  SUSP-QUANTITY        PIC X(05).
+           05  SUSP-PRICE           PIC X(07).
+           05  SUSP-REASON-CODE     PIC X(04).
+           05  SUSP-REASON-TEXT     PIC X(20).
+      *****************************************************************
+      * PRICEMAST-FILE: THE AUTHORITATIVE ITEM PRICE LIST, SORTED BY  *
+      * ITEM CODE, USED TO FLAG TR-PRICE DISCREPANCIES ON THE REPORT. *
+      *****************************************************************
+       FD  PRICEMAST-FILE
+           RECORDING MODE IS F.
+
+       01  PM-RECORD.
+           05  PM-ITEM-CODE         PIC X(10).
+           05  PM-PRICE             PIC 9(05)V99.
+      *****************************************************************
+      * RESTART-FILE: A CHECKPOINT WRITTEN EVERY WS-CHECKPOINT-FREQ    *
+      * RECORDS SO A RERUN AFTER AN ABEND CAN PICK UP WHERE THE LAST   *
+      * CHECKPOINT LEFT OFF INSTEAD OF REPROCESSING TRANS-FILE FROM    *
+      * THE START. RS-PREV-ITEM-CODE/RS-ITEM-SUBTOTAL CARRY THE        *
+      * IN-FLIGHT CONTROL-BREAK STATE FOR THE ITEM CODE THAT WAS STILL *
+      * ACCUMULATING WHEN THE CHECKPOINT WAS TAKEN, SO A RESUMED RUN   *
+      * PICKS THE SUBTOTAL BACK UP INSTEAD OF LOSING ITS PRE-CHECKPOINT*
+      * PORTION. THE FILE IS CLEARED BACK TO EMPTY BY                  *
+      * 265-CLEAR-RESTART-CHECKPOINT ON A RUN THAT COMPLETES CLEANLY,  *
+      * SO A CHECKPOINT NEVER OUTLIVES THE RUN IT WAS TAKEN FOR.       *
+      *****************************************************************
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+
+       01  RS-RECORD.
+           05  RS-LAST-RECORD-NUM   PIC 9(07).
+           05  RS-GRAND-TOTAL       PIC S9(13)V99.
+           05  RS-QTY-TOTAL         PIC 9(07).
+           05  RS-PREV-ITEM-CODE    PIC X(10).
+           05  RS-ITEM-SUBTOTAL     PIC S9(10)V99.
+      *****************************************************************
+      * PARM-FILE: AN OPTIONAL SYSIN-STYLE PARAMETER CARD READ AT THE *
+      * START OF THE RUN. A BLANK FIELD MEANS "USE THE DEFAULT"; THE  *
+      * FILE ITSELF MAY BE ABSENT, IN WHICH CASE DEFAULTS ARE USED.   *
+      *****************************************************************
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+
+       01  PARM-RECORD.
+           05  PARM-RUN-DATE         PIC X(08).
+           05  PARM-REPORT-TITLE     PIC X(42).
+      *****************************************************************
+      * AUDIT-FILE: APPENDED TO EVERY RUN - TIMESTAMP, INPUT FILE ID, *
+      * RECORD COUNT, AND GRAND TOTAL - SO A RERUN OF THE SAME TRANS  *
+      * FILE SHOWS UP AS A SECOND ENTRY INSTEAD OF GOING UNNOTICED.   *
+      *****************************************************************
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP         PIC X(26).
+           05  AUD-INPUT-FILE-ID     PIC X(20).
+           05  AUD-RECORD-COUNT      PIC 9(07).
+           05  AUD-GRAND-TOTAL       PIC S9(13)V99 SIGN IS TRAILING
+                                        SEPARATE.
+      *****************************************************************
+      * INVENTORY-MASTER: QUANTITY-ON-HAND BY ITEM CODE. EACH POSTED  *
+      * TRANS-RECORD DECREMENTS INV-QTY-ON-HAND FOR ITS ITEM CODE.    *
+      *****************************************************************
+       FD  INVENTORY-MASTER
+           RECORD CONTAINS 17 CHARACTERS.
+
+       01  INV-RECORD.
+           05  INV-ITEM-CODE         PIC X(10).
+           05  INV-QTY-ON-HAND       PIC S9(07).
+      *****************************************************************
+      * EXTRACT-FILE: A MACHINE-READABLE EXTRACT OF EVERY POSTED      *
+      * DETAIL RECORD, WITH SIGNED NUMERIC TOTALS, FOR A DOWNSTREAM   *
+      * SYSTEM TO PICK UP THE DAY'S FIGURES WITHOUT RE-PARSING THE    *
+      * PRINT REPORT.                                                 *
+      *****************************************************************
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+
+       01  EXT-RECORD.
+           05  EXT-ITEM-CODE         PIC X(10).
+           05  EXT-QUANTITY          PIC S9(07)     SIGN IS TRAILING
+                                         SEPARATE.
+           05  EXT-PRICE             PIC S9(05)V99  SIGN IS TRAILING
+                                         SEPARATE.
+           05  EXT-ITEM-TOTAL        PIC S9(10)V99  SIGN IS TRAILING
+                                         SEPARATE.
+      *****************************************************************
+      * TRANS-RAW-FILE: THE UNSORTED DAILY TRANS FEED AS IT ARRIVES.  *
+      * SEE THE SORT STEP IN 000-MAIN-LOGIC.                          *
+      *****************************************************************
+       FD  TRANS-RAW-FILE
+           RECORDING MODE IS F.
+
+       01  TRANS-RAW-RECORD         PIC X(28).
+
+      *****************************************************************
+      * ARCHIVE-FILE: DATED GENERATION COPY OF data/TRANS.             *
+      *****************************************************************
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+
+       01  ARCHIVE-RECORD           PIC X(28).
+
+       SD  SORT-WORK-FILE.
+
+      *****************************************************************
+      * SR-SEQ-NUM OCCUPIES THE SAME 6 TRAILING BYTES AS TR-SEQ-NUM ON *
+      * TRANS-RECORD (BYTES 23-28) SO THE VALUE STAMPED IN BY          *
+      * 096-RELEASE-NUMBERED-RECORD SURVIVES THE SORT'S GIVING INTO    *
+      * TRANS-FILE UNCHANGED - SEE 000-MAIN-LOGIC'S SORT STATEMENT.    *
+      *****************************************************************
+       01  SORT-RECORD.
+           05  SR-ITEM-CODE          PIC X(10).
+           05  FILLER                PIC X(12).
+           05  SR-SEQ-NUM            PIC 9(06).
+
+       WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX.
                                         
-       01  WS-PROGRAM-FLAGS.                                            
-           05  WS-EOF-FLAG         PIC X         VALUE 'N'.             
-               88  EOF-REACHED                   VALUE 'Y'.             
+       01  WS-PROGRAM-FLAGS.
+           05  WS-EOF-FLAG         PIC X         VALUE 'N'.
+               88  EOF-REACHED                   VALUE 'Y'.
+           05  WS-ABEND-FLAG       PIC X         VALUE 'N'.
+               88  RUN-ABENDED                   VALUE 'Y'.
                                                                         
-       01  WS-CALCULATION-FIELDS.                                       
-           05  WS-ITEM-TOTAL       PIC S9(10)V99 COMP-3.                
-           05  WS-GRAND-TOTAL      PIC S9(13)V99 COMP-3 VALUE ZEROS.    
-                                                                        
-       01  WS-UTILITY-FIELDS.                                           
-           05  WS-BLANK-LINE       PIC X(132)    VALUE SPACES.          
-                                                                        
-       01  WS-REPORT-HEADERS.                                       
-           05  RH-TITLE.                                               
-               10  FILLER          PIC X(45)     VALUE SPACES.         
-               10  FILLER          PIC X(42)     VALUE                 
-                   '--- PROJECT 6: TRANSACTION REPORT ---     '.       
-               10  FILLER          PIC X(45)     VALUE SPACES.         
+       01  WS-CALCULATION-FIELDS.
+           05  WS-ITEM-TOTAL       PIC S9(10)V99 COMP-3.
+           05  WS-GRAND-TOTAL      PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-QTY-TOTAL        PIC 9(07)     COMP   VALUE ZERO.
+
+       01  WS-CONTROL-BREAK-FIELDS.
+           05  WS-PREV-ITEM-CODE   PIC X(10)     VALUE SPACES.
+           05  WS-ITEM-SUBTOTAL    PIC S9(10)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-FREQ   PIC 9(05) COMP VALUE 100.
+           05  WS-SINCE-CHECKPOINT  PIC 9(05) COMP VALUE ZERO.
+           05  WS-RESTART-STATUS    PIC XX.
+           05  WS-RESTART-EOF-FLAG  PIC X          VALUE 'N'.
+               88  RESTART-EOF      VALUE 'Y'.
+           05  WS-RESTART-FOUND-FLAG PIC X         VALUE 'N'.
+               88  RESTART-FOUND    VALUE 'Y'.
+           05  WS-SKIP-COUNT        PIC 9(07)      VALUE ZERO.
+
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-FILE-STATUS  PIC XX.
+           05  WS-RUN-DATE-TEXT     PIC X(08)      VALUE ZEROS.
+           05  WS-RUN-DATE-DISPLAY  PIC X(10)      VALUE SPACES.
+
+       01  WS-PAGE-FIELDS.
+           05  WS-PAGE-NUM          PIC 9(03) COMP VALUE ZERO.
+           05  WS-LINES-ON-PAGE     PIC 9(03) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE    PIC 9(03) COMP VALUE 50.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-FILE-STATUS PIC XX.
+           05  WS-AUDIT-TIMESTAMP   PIC X(26)      VALUE SPACES.
+           05  WS-CURRENT-DATE-TIME.
+               10  WS-CDT-DATE      PIC 9(08).
+               10  WS-CDT-TIME      PIC 9(08).
+
+       01  WS-INVENTORY-STATUS      PIC XX.
+
+      *****************************************************************
+      * FILE STATUS FOR THE REPORTING/EXTRACT/SUSPENSE OUTPUT FILES.  *
+      * CHECKED ON OPEN SO A RESTARTED RUN CAN EXTEND THEM INSTEAD OF *
+      * TRUNCATING THE OUTPUT A PRIOR, INTERRUPTED RUN ALREADY WROTE. *
+      *****************************************************************
+       01  WS-OUTPUT-FILE-STATUSES.
+           05  WS-REPORT-FILE-STATUS    PIC XX.
+           05  WS-SUSPENSE-FILE-STATUS  PIC XX.
+           05  WS-EXTRACT-FILE-STATUS   PIC XX.
+
+       01  WS-ARCHIVE-FIELDS.
+           05  WS-ARCHIVE-PATH      PIC X(80) VALUE SPACES.
+           05  WS-ARCHIVE-EOF-FLAG  PIC X     VALUE 'N'.
+               88  ARCHIVE-EOF      VALUE 'Y'.
+
+      *****************************************************************
+      * WS-DATA-PATH-FIELDS: SEE 005-RESOLVE-DATA-PATHS.               *
+      *****************************************************************
+       01  WS-DATA-PATH-FIELDS.
+           05  WS-DATA-DIR           PIC X(60) VALUE 'data'.
+           05  WS-TRANS-SORTED-PATH  PIC X(80) VALUE SPACES.
+           05  WS-SUSPENSE-PATH      PIC X(80) VALUE SPACES.
+           05  WS-PRICEMAST-PATH     PIC X(80) VALUE SPACES.
+           05  WS-RESTART-PATH       PIC X(80) VALUE SPACES.
+           05  WS-PARM-PATH          PIC X(80) VALUE SPACES.
+           05  WS-AUDIT-PATH         PIC X(80) VALUE SPACES.
+           05  WS-INVENTORY-PATH     PIC X(80) VALUE SPACES.
+           05  WS-TRANSEXT-PATH      PIC X(80) VALUE SPACES.
+           05  WS-TRANS-RAW-PATH     PIC X(80) VALUE SPACES.
+
+      *****************************************************************
+      * WS-SORT-FIELDS: SUPPORT THE SORT STATEMENT'S INPUT PROCEDURE   *
+      * IN 095-NUMBER-TRANS-RECORDS/096-RELEASE-NUMBERED-RECORD.       *
+      *****************************************************************
+       01  WS-SORT-FIELDS.
+           05  WS-SORT-SEQ-NUM      PIC 9(06) COMP VALUE ZERO.
+           05  WS-RAW-EOF-FLAG      PIC X          VALUE 'N'.
+               88  RAW-EOF          VALUE 'Y'.
+
+       01  WS-TRAILER-FIELDS.
+           05  WS-TOTAL-READ-COUNT  PIC 9(05) COMP VALUE ZERO.
+           05  WS-EXPECTED-COUNT    PIC 9(05)      VALUE ZERO.
+           05  WS-EXPECTED-QTY      PIC 9(05)      VALUE ZERO.
+           05  WS-EXPECTED-AMOUNT   PIC 9(09)V99   VALUE ZERO.
+           05  WS-ACTUAL-AMOUNT     PIC 9(09)V99   VALUE ZERO.
+           05  WS-TRAILER-SEEN-FLAG PIC X          VALUE 'N'.
+               88  TRAILER-SEEN     VALUE 'Y'.
+
+       01  WS-UTILITY-FIELDS.
+           05  WS-BLANK-LINE       PIC X(132)    VALUE SPACES.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-RECORD-FLAG  PIC X         VALUE 'Y'.
+               88  RECORD-VALID                    VALUE 'Y'.
+           05  WS-REJECT-REASON-CODE PIC X(04).
+           05  WS-REJECT-REASON-TEXT PIC X(20).
+
+       01  WS-PRICEMAST-EOF-FLAG     PIC X         VALUE 'N'.
+           88  PRICEMAST-EOF                       VALUE 'Y'.
+
+       01  WS-PRICE-TABLE.
+           05  WS-PRICE-COUNT       PIC 9(5) COMP VALUE ZERO.
+           05  WS-PRICE-ENTRY OCCURS 1 TO 50 TIMES
+                       DEPENDING ON WS-PRICE-COUNT
+                       ASCENDING KEY IS WS-PRICE-ITEM-CODE
+                       INDEXED BY WS-PRICE-IDX.
+               10  WS-PRICE-ITEM-CODE  PIC X(10).
+               10  WS-PRICE-AMOUNT     PIC 9(05)V99.
+
+       01  WS-PRICE-LOOKUP-FOUND-FLAG PIC X         VALUE 'N'.
+           88  PRICE-FOUND                          VALUE 'Y'.
+
+       01  WS-REPORT-HEADERS.
+           05  RH-TITLE.
+               10  FILLER          PIC X(5)      VALUE SPACES.
+               10  RH-TITLE-TEXT   PIC X(42)     VALUE
+                   '--- PROJECT 6: TRANSACTION REPORT ---    '.
+               10  FILLER          PIC X(8)      VALUE SPACES.
+               10  FILLER          PIC X(10)     VALUE 'RUN DATE: '.
+               10  RH-DATE-OUT     PIC X(10)     VALUE SPACES.
+               10  FILLER          PIC X(8)      VALUE SPACES.
+               10  FILLER          PIC X(6)      VALUE 'PAGE: '.
+               10  RH-PAGE-OUT     PIC ZZ9.
+               10  FILLER          PIC X(40)     VALUE SPACES.
            05  RH-COLUMNS.                                             
                10  FILLER          PIC X(5)      VALUE SPACES.         
                10  FILLER          PIC X(10)     VALUE 'ITEM CODE'.    
@@ -61,73 +369,668 @@
            05  FILLER              PIC X(5)      VALUE SPACES.         
            05  DL-QUANTITY         PIC ZZ,ZZ9.                         
            05  FILLER              PIC X(5)      VALUE SPACES.         
-           05  DL-PRICE            PIC ZZ,ZZ9.99.                      
-           05  FILLER              PIC X(5)      VALUE SPACES.         
-           05  DL-ITEM-TOTAL       PIC Z(9)9.99.                       
-           05  FILLER              PIC X(69)     VALUE SPACES.         
+           05  DL-PRICE            PIC ZZ,ZZ9.99.
+           05  DL-PRICE-FLAG       PIC X(1)      VALUE SPACE.
+           05  FILLER              PIC X(5)      VALUE SPACES.
+      *****************************************************************
+      * DL-ITEM-TOTAL CARRIES THE SAME 10-DIGIT INTEGER PART AS        *
+      * WS-ITEM-TOTAL (TR-QUANTITY(99999) * TR-PRICE(99999.99) CAN     *
+      * REACH 9999899000.00), ONE MORE THAN NUMEDIT.CPY'S SHARED       *
+      * NE-RESULT-AMOUNT HOLDS, SO THIS FIELD KEEPS ITS OWN WIDER EDIT *
+      * PICTURE INSTEAD OF COPYING IT - SEE PROJ1.COB'S WS-DISPLAY-MUL *
+      * FOR THE SAME FIX.                                              *
+      *****************************************************************
+           05  DL-ITEM-TOTAL       PIC +Z(10).99.
+           05  FILLER              PIC X(67)     VALUE SPACES.
                                                                        
-       01  WS-GRAND-TOTAL-LINE.                                        
-           05  FILLER              PIC X(65)     VALUE SPACES.         
-           05  FILLER              PIC X(15)     VALUE 'GRAND TOTAL:'. 
-           05  GT-TOTAL-OUT        PIC ZZ,ZZZ,ZZ9.99.                 
-           05  FILLER              PIC X(71)     VALUE SPACES.        
-       PROCEDURE DIVISION.                                            
-       000-MAIN-LOGIC.                                                
-           DISPLAY 'PROJECT 6: STARTING TRANSACTION REPORT PROGRAM'.  
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(65)     VALUE SPACES.
+           05  FILLER              PIC X(15)     VALUE 'GRAND TOTAL:'.
+           05  GT-TOTAL-OUT        PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(71)     VALUE SPACES.
+
+       01  WS-ITEM-SUBTOTAL-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(8)      VALUE 'SUBTOTAL'.
+           05  FILLER              PIC X(2)      VALUE SPACES.
+           05  SUB-ITEM-CODE-OUT   PIC X(10).
+           05  FILLER              PIC X(3)      VALUE SPACES.
+      *****************************************************************
+      * SUB-TOTAL-OUT: SAME WIDTH RATIONALE AS DL-ITEM-TOTAL ABOVE -   *
+      * WS-ITEM-SUBTOTAL IS A RUNNING SUM OF WS-ITEM-TOTAL VALUES AND  *
+      * CAN REACH THE SAME 10-DIGIT INTEGER PART.                      *
+      *****************************************************************
+           05  SUB-TOTAL-OUT       PIC +Z(10).99.
+           05  FILLER              PIC X(85)     VALUE SPACES.
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           DISPLAY 'PROJECT 6: STARTING TRANSACTION REPORT PROGRAM'.
            DISPLAY '------------------------------------------------'.
-           OPEN INPUT TRANS-FILE                                      
-               OUTPUT REPORT-FILE.                                    
-           PERFORM 100-WRITE-HEADERS THRU 100-WRITE-HEADERS-EXIT.     
-           
+           PERFORM 005-RESOLVE-DATA-PATHS
+               THRU 005-RESOLVE-DATA-PATHS-EXIT.
+           PERFORM 060-READ-PARM-CARD
+               THRU 060-READ-PARM-CARD-EXIT.
+           PERFORM 070-LOAD-RESTART-CHECKPOINT
+               THRU 070-LOAD-RESTART-CHECKPOINT-EXIT.
+           PERFORM 090-ARCHIVE-TRANS-GENERATION
+               THRU 090-ARCHIVE-TRANS-GENERATION-EXIT.
+
+           OPEN INPUT PRICEMAST-FILE.
+           PERFORM 050-LOAD-PRICE-MASTER
+               UNTIL PRICEMAST-EOF.
+           CLOSE PRICEMAST-FILE.
+
+      *****************************************************************
+      * SR-SEQ-NUM IS A SECOND ASCENDING KEY, NOT JUST SR-ITEM-CODE,  *
+      * SO RECORDS SHARING AN ITEM CODE SORT INTO THE SAME RELATIVE   *
+      * ORDER EVERY RUN - SEE 095-NUMBER-TRANS-RECORDS.               *
+      *****************************************************************
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-ITEM-CODE SR-SEQ-NUM
+               INPUT PROCEDURE IS 095-NUMBER-TRANS-RECORDS
+                   THRU 095-NUMBER-TRANS-RECORDS-EXIT
+               GIVING TRANS-FILE.
+
+           OPEN INPUT TRANS-FILE.
+      *****************************************************************
+      * ON A RESTARTED RUN, THE RECORDS UP TO WS-SKIP-COUNT ARE READ  *
+      * BUT NOT REPROCESSED, SO REPORT-FILE/SUSPENSE-FILE/EXTRACT-    *
+      * FILE MUST BE OPENED EXTEND (NOT OUTPUT) TO PRESERVE THE      *
+      * DETAIL/SUBTOTAL/EXTRACT/SUSPENSE LINES THE PRIOR RUN ALREADY *
+      * WROTE FOR THOSE RECORDS - OTHERWISE THIS RUN'S REPORT WOULD  *
+      * SHOW A GRAND TOTAL FOR THE WHOLE FILE BUT DETAIL LINES ONLY  *
+      * FOR THE TAIL PROCESSED AFTER THE CHECKPOINT.                 *
+      *****************************************************************
+           IF RESTART-FOUND
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-FILE-STATUS = '05' OR
+                       WS-REPORT-FILE-STATUS = '35'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND SUSPENSE-FILE
+               IF WS-SUSPENSE-FILE-STATUS = '05' OR
+                       WS-SUSPENSE-FILE-STATUS = '35'
+                   OPEN OUTPUT SUSPENSE-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXTRACT-FILE-STATUS = '05' OR
+                       WS-EXTRACT-FILE-STATUS = '35'
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           OPEN EXTEND RESTART-FILE.
+           IF WS-RESTART-STATUS = '05' OR WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE.
+           PERFORM 072-OPEN-INVENTORY-MASTER
+               THRU 072-OPEN-INVENTORY-MASTER-EXIT.
+           PERFORM 100-WRITE-HEADERS THRU 100-WRITE-HEADERS-EXIT.
+
            PERFORM UNTIL EOF-REACHED
                READ TRANS-FILE
                    AT END
                        DISPLAY "END OF FILE REACHED"
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       PERFORM 200-PROCESS-RECORD 
-                           THRU 200-PROCESS-RECORD-EXIT
+                       IF WS-FILE-STATUS NOT = '00' AND
+                               WS-FILE-STATUS NOT = '10'
+                           DISPLAY 'PROJ6 ABEND - TRANS-FILE STATUS '
+                               WS-FILE-STATUS
+                           MOVE 'Y' TO WS-EOF-FLAG
+                           MOVE 'Y' TO WS-ABEND-FLAG
+                           MOVE 16 TO RETURN-CODE
+                       ELSE IF TR-TRAILER-ID = 'TRAILER'
+                           PERFORM 125-PROCESS-TRAILER-RECORD
+                               THRU 125-PROCESS-TRAILER-RECORD-EXIT
+                       ELSE
+                           ADD 1 TO WS-TOTAL-READ-COUNT
+                           IF WS-TOTAL-READ-COUNT NOT > WS-SKIP-COUNT
+                               DISPLAY 'SKIPPING ALREADY-CHECKPOINTED '
+                                   'RECORD ' WS-TOTAL-READ-COUNT
+                           ELSE
+                               PERFORM 200-PROCESS-RECORD
+                                   THRU 200-PROCESS-RECORD-EXIT
                END-READ
-           END-PERFORM                        
-           
-           PERFORM 300-WRITE-GRAND-TOTAL                              
-                THRU 300-WRITE-GRAND-TOTAL-EXIT.                      
-           CLOSE TRANS-FILE                                           
-               REPORT-FILE.                                           
-                                                                      
+           END-PERFORM
+
+           PERFORM 300-WRITE-GRAND-TOTAL
+                THRU 300-WRITE-GRAND-TOTAL-EXIT.
+           IF NOT RUN-ABENDED
+               PERFORM 265-CLEAR-RESTART-CHECKPOINT
+                   THRU 265-CLEAR-RESTART-CHECKPOINT-EXIT
+           END-IF.
+           CLOSE TRANS-FILE
+               REPORT-FILE
+               SUSPENSE-FILE
+               EXTRACT-FILE
+               RESTART-FILE
+               INVENTORY-MASTER.
+           PERFORM 080-WRITE-AUDIT-LOG
+               THRU 080-WRITE-AUDIT-LOG-EXIT.
+
            DISPLAY '------------------------------------------------'.
-           DISPLAY 'PROJECT 6: TRANSACTION REPORT PROGRAM ENDED'.     
-           STOP RUN.                                                  
-       100-WRITE-HEADERS.                                             
-           MOVE RH-TITLE TO REPORT-RECORD.                            
-           WRITE REPORT-RECORD.                                       
-           MOVE RH-COLUMNS TO REPORT-RECORD.                          
-           WRITE REPORT-RECORD.                                       
-           MOVE WS-BLANK-LINE TO REPORT-RECORD.                       
-           WRITE REPORT-RECORD.                                       
-       100-WRITE-HEADERS-EXIT.                                        
-           EXIT.                                                      
-       200-PROCESS-RECORD.                                
-           COMPUTE WS-ITEM-TOTAL = TR-QUANTITY * TR-PRICE.
-           ADD WS-ITEM-TOTAL TO WS-GRAND-TOTAL.           
-           MOVE TR-ITEM-CODE TO DL-ITEM-CODE.             
-           MOVE TR-QUANTITY    TO DL-QUANTITY.            
-           MOVE TR-PRICE       TO DL-PRICE.               
-           MOVE WS-ITEM-TOTAL  TO DL-ITEM-TOTAL.          
-           MOVE WS-DETAIL-LINE TO REPORT-RECORD.          
-           WRITE REPORT-RECORD.                           
-           DISPLAY "READ: " TRANS-RECORD.
-           DISPLAY "  QTY = " TR-QUANTITY "  PRICE = " TR-PRICE.
-           
-       200-PROCESS-RECORD-EXIT.                           
-           EXIT.                                          
-       
-       300-WRITE-GRAND-TOTAL.                             
-           MOVE WS-BLANK-LINE TO REPORT-RECORD.           
-           WRITE REPORT-RECORD.                           
-           MOVE WS-GRAND-TOTAL TO GT-TOTAL-OUT.           
-           MOVE WS-GRAND-TOTAL-LINE TO REPORT-RECORD.     
-           WRITE REPORT-RECORD.                           
-       300-WRITE-GRAND-TOTAL-EXIT.                        
+           DISPLAY 'PROJECT 6: TRANSACTION REPORT PROGRAM ENDED'.
+           GOBACK.
+      *****************************************************************
+      * 100-WRITE-HEADERS: PRINTS THE TITLE, RUN DATE, PAGE NUMBER,   *
+      * AND COLUMN HEADINGS. CALLED AGAIN BY 280-EMIT-REPORT-LINE     *
+      * EVERY TIME THE PAGE FILLS, SO THE PAGE NUMBER ADVANCES AND    *
+      * THE LINE COUNT RESETS.                                        *
+      *****************************************************************
+       100-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO RH-PAGE-OUT.
+           MOVE WS-RUN-DATE-DISPLAY TO RH-DATE-OUT.
+           IF WS-PAGE-NUM > 1
+               MOVE WS-BLANK-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+                   AFTER ADVANCING PAGE.
+           MOVE RH-TITLE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE RH-COLUMNS TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+       100-WRITE-HEADERS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 005-RESOLVE-DATA-PATHS: BUILDS EACH DATA FILE'S PATH FROM       *
+      * WS-DATA-DIR, WHICH DEFAULTS TO "data" (STANDALONE RUN, THIS    *
+      * PROJECT'S OWN SUBDIRECTORY) BUT IS OVERRIDDEN BY THE           *
+      * PROJ6_DATA_DIR ENVIRONMENT VARIABLE WHEN ONE IS SET - SEE      *
+      * PROJ7.                                                         *
+      *****************************************************************
+       005-RESOLVE-DATA-PATHS.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT 'PROJ6_DATA_DIR'.
+           IF WS-DATA-DIR = SPACES
+               MOVE 'data' TO WS-DATA-DIR.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/TRANS.SORTED' DELIMITED BY SIZE
+               INTO WS-TRANS-SORTED-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/SUSPENSE' DELIMITED BY SIZE
+               INTO WS-SUSPENSE-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/PRICEMAST' DELIMITED BY SIZE
+               INTO WS-PRICEMAST-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/PROJ6.RESTART' DELIMITED BY SIZE
+               INTO WS-RESTART-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/PROJ6.PARM' DELIMITED BY SIZE
+               INTO WS-PARM-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/PROJ6.AUDIT' DELIMITED BY SIZE
+               INTO WS-AUDIT-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/INVENTORY' DELIMITED BY SIZE
+               INTO WS-INVENTORY-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/TRANSEXT' DELIMITED BY SIZE
+               INTO WS-TRANSEXT-PATH.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/TRANS' DELIMITED BY SIZE
+               INTO WS-TRANS-RAW-PATH.
+       005-RESOLVE-DATA-PATHS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 060-READ-PARM-CARD: READS THE OPTIONAL SYSIN-STYLE PARAMETER  *
+      * CARD. A BLANK FIELD (OR A MISSING PARM-FILE) MEANS "USE THE   *
+      * DEFAULT" - TODAY'S SYSTEM DATE AND THE STANDARD REPORT TITLE. *
+      *****************************************************************
+       060-READ-PARM-CARD.
+           ACCEPT WS-RUN-DATE-TEXT FROM DATE YYYYMMDD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS NOT = '00'
+               DISPLAY 'NO PARAMETER CARD SUPPLIED - USING DEFAULTS'
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY 'PARAMETER CARD FILE IS EMPTY - '
+                           'USING DEFAULTS'
+                   NOT AT END
+                       IF PARM-RUN-DATE NOT = SPACES
+                           MOVE PARM-RUN-DATE TO WS-RUN-DATE-TEXT
+                       END-IF
+                       IF PARM-REPORT-TITLE NOT = SPACES
+                           MOVE PARM-REPORT-TITLE TO RH-TITLE-TEXT
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE.
+           STRING WS-RUN-DATE-TEXT (1:4) '-' WS-RUN-DATE-TEXT (5:2)
+                   '-' WS-RUN-DATE-TEXT (7:2)
+               INTO WS-RUN-DATE-DISPLAY.
+       060-READ-PARM-CARD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 070-LOAD-RESTART-CHECKPOINT: IF A PRIOR RUN LEFT A CHECKPOINT *
+      * ON RESTART-FILE, READS THE LAST (MOST RECENT) ONE AND PRIMES  *
+      * THE RUNNING TOTALS SO THE MAIN LOOP RESUMES FROM THERE        *
+      * INSTEAD OF REPROCESSING TRANS-FILE FROM THE START.            *
+      *****************************************************************
+       070-LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = '00'
+               DISPLAY 'NO RESTART CHECKPOINT FOUND - STARTING FRESH'
+           ELSE
+               PERFORM UNTIL RESTART-EOF
+                   READ RESTART-FILE
+                       AT END
+                           MOVE 'Y' TO WS-RESTART-EOF-FLAG
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-FOUND-FLAG
+                           MOVE RS-LAST-RECORD-NUM TO WS-SKIP-COUNT
+                           MOVE RS-GRAND-TOTAL     TO WS-GRAND-TOTAL
+                           MOVE RS-QTY-TOTAL       TO WS-QTY-TOTAL
+                           MOVE RS-PREV-ITEM-CODE  TO WS-PREV-ITEM-CODE
+                           MOVE RS-ITEM-SUBTOTAL   TO WS-ITEM-SUBTOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF RESTART-FOUND
+                   DISPLAY 'RESUMING AFTER CHECKPOINTED RECORD '
+                       WS-SKIP-COUNT ' - GRAND TOTAL SO FAR: '
+                       WS-GRAND-TOTAL
+               ELSE
+                   DISPLAY 'RESTART-FILE IS EMPTY - STARTING FRESH'.
+       070-LOAD-RESTART-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 072-OPEN-INVENTORY-MASTER: OPENS INVENTORY-MASTER I-O. ON THE *
+      * FIRST-EVER RUN THE FILE DOES NOT EXIST YET, SO AN INDEXED     *
+      * FILE CANNOT BE OPENED I-O - IT IS CREATED EMPTY WITH OPEN     *
+      * OUTPUT AND THEN REOPENED I-O, MATCHING THE OPEN EXTEND/OPEN   *
+      * OUTPUT BOOTSTRAP PATTERN USED FOR AUDIT-FILE.                 *
+      *****************************************************************
+       072-OPEN-INVENTORY-MASTER.
+           OPEN I-O INVENTORY-MASTER.
+           IF WS-INVENTORY-STATUS = '05' OR WS-INVENTORY-STATUS = '35'
+               DISPLAY 'NO INVENTORY MASTER FOUND - CREATING EMPTY '
+                   'FILE'
+               OPEN OUTPUT INVENTORY-MASTER
+               CLOSE INVENTORY-MASTER
+               OPEN I-O INVENTORY-MASTER
+           END-IF.
+       072-OPEN-INVENTORY-MASTER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 080-WRITE-AUDIT-LOG: APPENDS ONE ENTRY TO AUDIT-FILE FOR THIS *
+      * RUN SO A SECOND RUN AGAINST THE SAME TRANS FILE SHOWS UP AS A *
+      * SECOND ENTRY INSTEAD OF GOING UNNOTICED.                      *
+      *****************************************************************
+       080-WRITE-AUDIT-LOG.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           STRING WS-CDT-DATE (1:4) '-' WS-CDT-DATE (5:2) '-'
+                   WS-CDT-DATE (7:2) ' ' WS-CDT-TIME (1:2) ':'
+                   WS-CDT-TIME (3:2) ':' WS-CDT-TIME (5:2)
+               INTO WS-AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '05' OR WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE.
+           MOVE WS-AUDIT-TIMESTAMP  TO AUD-TIMESTAMP.
+           MOVE 'DATA/TRANS'        TO AUD-INPUT-FILE-ID.
+           MOVE WS-TOTAL-READ-COUNT TO AUD-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL      TO AUD-GRAND-TOTAL.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       080-WRITE-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 090-ARCHIVE-TRANS-GENERATION: COPIES TODAY'S data/TRANS TO A  *
+      * DATE-STAMPED GENERATION (data/TRANS.G<YYYYMMDD>) BEFORE THE    *
+      * SORT STEP OPENS IT, SO EACH DAY'S RAW FEED SURVIVES AFTER THE *
+      * NEXT DAY'S FEED ARRIVES AND OVERWRITES data/TRANS.             *
+      *****************************************************************
+       090-ARCHIVE-TRANS-GENERATION.
+           STRING WS-DATA-DIR DELIMITED BY SPACE
+                   '/TRANS.G' DELIMITED BY SIZE
+                   WS-RUN-DATE-TEXT DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH.
+           OPEN INPUT TRANS-RAW-FILE.
+           OPEN OUTPUT ARCHIVE-FILE.
+           PERFORM 091-COPY-ARCHIVE-RECORD
+               UNTIL ARCHIVE-EOF.
+           CLOSE TRANS-RAW-FILE
+                 ARCHIVE-FILE.
+           MOVE 'N' TO WS-ARCHIVE-EOF-FLAG.
+       090-ARCHIVE-TRANS-GENERATION-EXIT.
+           EXIT.
+
+       091-COPY-ARCHIVE-RECORD.
+           READ TRANS-RAW-FILE
+               AT END
+                   MOVE 'Y' TO WS-ARCHIVE-EOF-FLAG
+               NOT AT END
+                   MOVE TRANS-RAW-RECORD TO ARCHIVE-RECORD
+                   WRITE ARCHIVE-RECORD.
+
+      *****************************************************************
+      * 095-NUMBER-TRANS-RECORDS: THE SORT STEP'S INPUT PROCEDURE.     *
+      * STAMPS EACH data/TRANS RECORD WITH ITS ORIGINAL POSITION       *
+      * BEFORE RELEASING IT TO THE SORT, SO SR-ITEM-CODE TIES BREAK    *
+      * THE SAME WAY ON EVERY RUN - SEE THE SORT STATEMENT ABOVE.      *
+      *****************************************************************
+       095-NUMBER-TRANS-RECORDS.
+           MOVE ZERO TO WS-SORT-SEQ-NUM.
+           OPEN INPUT TRANS-RAW-FILE.
+           PERFORM 096-RELEASE-NUMBERED-RECORD
+               UNTIL RAW-EOF.
+           CLOSE TRANS-RAW-FILE.
+           MOVE 'N' TO WS-RAW-EOF-FLAG.
+       095-NUMBER-TRANS-RECORDS-EXIT.
+           EXIT.
+
+       096-RELEASE-NUMBERED-RECORD.
+           READ TRANS-RAW-FILE
+               AT END
+                   MOVE 'Y' TO WS-RAW-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-SORT-SEQ-NUM
+                   MOVE TRANS-RAW-RECORD TO SORT-RECORD
+                   MOVE WS-SORT-SEQ-NUM TO SR-SEQ-NUM
+                   RELEASE SORT-RECORD.
+
+      *****************************************************************
+      * 050-LOAD-PRICE-MASTER: LOADS ONE PRICEMAST RECORD INTO        *
+      * WS-PRICE-TABLE. PRICEMAST-FILE MUST ALREADY BE SORTED BY      *
+      * ITEM CODE.                                                     *
+      *****************************************************************
+       050-LOAD-PRICE-MASTER.
+           READ PRICEMAST-FILE
+               AT END
+                   MOVE 'Y' TO WS-PRICEMAST-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-PRICE-COUNT
+                   MOVE PM-ITEM-CODE TO
+                       WS-PRICE-ITEM-CODE (WS-PRICE-COUNT)
+                   MOVE PM-PRICE TO
+                       WS-PRICE-AMOUNT (WS-PRICE-COUNT).
+
+      *****************************************************************
+      * 125-PROCESS-TRAILER-RECORD: CAPTURES THE EXPECTED COUNT,      *
+      * QUANTITY, AND AMOUNT CONTROL TOTALS FROM THE TRAILER RECORD.  *
+      * THE TRAILER DOES NOT COUNT AS A TRANSACTION AND IS NOT        *
+      * VALIDATED, POSTED, OR PRINTED ON THE REPORT.                  *
+      *****************************************************************
+       125-PROCESS-TRAILER-RECORD.
+           MOVE 'Y' TO WS-TRAILER-SEEN-FLAG.
+           MOVE TR-EXPECTED-COUNT  TO WS-EXPECTED-COUNT.
+           MOVE TR-EXPECTED-QTY    TO WS-EXPECTED-QTY.
+           MOVE TR-EXPECTED-AMOUNT TO WS-EXPECTED-AMOUNT.
+
+       125-PROCESS-TRAILER-RECORD-EXIT.
+           EXIT.
+
+       200-PROCESS-RECORD.
+           PERFORM 150-VALIDATE-TRANS-RECORD
+               THRU 150-VALIDATE-TRANS-RECORD-EXIT.
+           IF RECORD-VALID
+               IF TR-ITEM-CODE NOT = WS-PREV-ITEM-CODE
+                       AND WS-PREV-ITEM-CODE NOT = SPACES
+                   PERFORM 250-WRITE-ITEM-SUBTOTAL
+                       THRU 250-WRITE-ITEM-SUBTOTAL-EXIT
+               END-IF
+               COMPUTE WS-ITEM-TOTAL = TR-QUANTITY * TR-PRICE
+               ADD WS-ITEM-TOTAL TO WS-GRAND-TOTAL
+               ADD WS-ITEM-TOTAL TO WS-ITEM-SUBTOTAL
+               ADD TR-QUANTITY TO WS-QTY-TOTAL
+               MOVE TR-ITEM-CODE TO WS-PREV-ITEM-CODE
+               PERFORM 225-CHECK-PRICE-DISCREPANCY
+                   THRU 225-CHECK-PRICE-DISCREPANCY-EXIT
+               MOVE TR-ITEM-CODE TO DL-ITEM-CODE
+               MOVE TR-QUANTITY    TO DL-QUANTITY
+               MOVE TR-PRICE       TO DL-PRICE
+               MOVE WS-ITEM-TOTAL  TO DL-ITEM-TOTAL
+               MOVE WS-DETAIL-LINE TO REPORT-RECORD
+               PERFORM 280-EMIT-REPORT-LINE
+                   THRU 280-EMIT-REPORT-LINE-EXIT
+               DISPLAY "READ: " TRANS-RECORD
+               DISPLAY "  QTY = " TR-QUANTITY "  PRICE = " TR-PRICE
+               PERFORM 230-WRITE-EXTRACT-RECORD
+                   THRU 230-WRITE-EXTRACT-RECORD-EXIT
+               PERFORM 240-POST-INVENTORY
+                   THRU 240-POST-INVENTORY-EXIT
+               PERFORM 260-WRITE-CHECKPOINT
+                   THRU 260-WRITE-CHECKPOINT-EXIT
+           ELSE
+               PERFORM 175-WRITE-SUSPENSE-RECORD
+                   THRU 175-WRITE-SUSPENSE-RECORD-EXIT.
+
+       200-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 150-VALIDATE-TRANS-RECORD: TR-ITEM-CODE MUST NOT BE BLANK,    *
+      * AND TR-QUANTITY/TR-PRICE MUST BE NUMERIC.                     *
+      *****************************************************************
+       150-VALIDATE-TRANS-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+           MOVE SPACES TO WS-REJECT-REASON-TEXT.
+           IF TR-ITEM-CODE = SPACES
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'S001' TO WS-REJECT-REASON-CODE
+               MOVE 'ITEM CODE IS BLANK' TO WS-REJECT-REASON-TEXT
+           ELSE IF TR-QUANTITY IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'S002' TO WS-REJECT-REASON-CODE
+               MOVE 'QUANTITY IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+           ELSE IF TR-PRICE IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE 'S003' TO WS-REJECT-REASON-CODE
+               MOVE 'PRICE IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT.
+
+       150-VALIDATE-TRANS-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 225-CHECK-PRICE-DISCREPANCY: LOOKS TR-ITEM-CODE UP IN         *
+      * WS-PRICE-TABLE AND FLAGS THE DETAIL LINE WITH '*' WHEN        *
+      * TR-PRICE DOES NOT MATCH THE PRICE MASTER.                     *
+      *****************************************************************
+       225-CHECK-PRICE-DISCREPANCY.
+           MOVE SPACE TO DL-PRICE-FLAG.
+           MOVE 'N' TO WS-PRICE-LOOKUP-FOUND-FLAG.
+           SET WS-PRICE-IDX TO 1.
+           SEARCH ALL WS-PRICE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-PRICE-LOOKUP-FOUND-FLAG
+               WHEN WS-PRICE-ITEM-CODE (WS-PRICE-IDX) = TR-ITEM-CODE
+                   MOVE 'Y' TO WS-PRICE-LOOKUP-FOUND-FLAG.
+           IF PRICE-FOUND
+               IF TR-PRICE NOT = WS-PRICE-AMOUNT (WS-PRICE-IDX)
+                   MOVE '*' TO DL-PRICE-FLAG
+                   DISPLAY "  PRICE DISCREPANCY: " TR-ITEM-CODE
+                       " TRANS=" TR-PRICE
+                       " MASTER=" WS-PRICE-AMOUNT (WS-PRICE-IDX)
+               END-IF
+           ELSE
+               DISPLAY "  NOT ON PRICE MASTER: " TR-ITEM-CODE.
+
+       225-CHECK-PRICE-DISCREPANCY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 260-WRITE-CHECKPOINT: EVERY WS-CHECKPOINT-FREQ RECORDS, WRITES *
+      * THE LAST RECORD NUMBER PROCESSED AND THE GRAND TOTAL SO FAR   *
+      * TO RESTART-FILE. A RERUN CAN RESUME FROM THE MOST RECENT      *
+      * CHECKPOINT INSTEAD OF REPROCESSING TRANS-FILE FROM THE START. *
+      *****************************************************************
+       260-WRITE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT NOT < WS-CHECKPOINT-FREQ
+               MOVE WS-TOTAL-READ-COUNT TO RS-LAST-RECORD-NUM
+               MOVE WS-GRAND-TOTAL      TO RS-GRAND-TOTAL
+               MOVE WS-QTY-TOTAL        TO RS-QTY-TOTAL
+               MOVE WS-PREV-ITEM-CODE   TO RS-PREV-ITEM-CODE
+               MOVE WS-ITEM-SUBTOTAL    TO RS-ITEM-SUBTOTAL
+               WRITE RS-RECORD
+               MOVE ZERO TO WS-SINCE-CHECKPOINT.
+
+       260-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 265-CLEAR-RESTART-CHECKPOINT: ON A RUN THAT REACHES END OF     *
+      * TRANS-FILE WITHOUT ABENDING, THE CHECKPOINT TAKEN DURING THIS  *
+      * RUN (IF ANY) NO LONGER APPLIES TO THE NEXT RUN'S INPUT, SO     *
+      * RESTART-FILE IS CLOSED AND REOPENED OUTPUT TO EMPTY IT BACK    *
+      * OUT. LEFT OPEN AFTERWARD SO THE NORMAL CLOSE LIST IN           *
+      * 000-MAIN-LOGIC STILL CLOSES IT.                                *
+      *****************************************************************
+       265-CLEAR-RESTART-CHECKPOINT.
+           CLOSE RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+       265-CLEAR-RESTART-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 230-WRITE-EXTRACT-RECORD: WRITES ONE MACHINE-READABLE EXTRACT *
+      * RECORD PER POSTED DETAIL LINE, WITH PACKED-DECIMAL TOTALS,    *
+      * ALONGSIDE THE PRINT REPORT.                                   *
+      *****************************************************************
+       230-WRITE-EXTRACT-RECORD.
+           MOVE TR-ITEM-CODE  TO EXT-ITEM-CODE.
+           MOVE TR-QUANTITY   TO EXT-QUANTITY.
+           MOVE TR-PRICE      TO EXT-PRICE.
+           MOVE WS-ITEM-TOTAL TO EXT-ITEM-TOTAL.
+           WRITE EXT-RECORD.
+
+       230-WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 240-POST-INVENTORY: DECREMENTS INV-QTY-ON-HAND FOR TR-ITEM-   *
+      * CODE ON INVENTORY-MASTER BY TR-QUANTITY. AN ITEM CODE WITH NO *
+      * INVENTORY-MASTER RECORD YET IS SEEDED WITH ONE INSTEAD OF     *
+      * BEING LEFT UNPOSTED - SEE 245-SEED-INVENTORY-RECORD.          *
+      *****************************************************************
+       240-POST-INVENTORY.
+           MOVE TR-ITEM-CODE TO INV-ITEM-CODE.
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   PERFORM 245-SEED-INVENTORY-RECORD
+                       THRU 245-SEED-INVENTORY-RECORD-EXIT
+               NOT INVALID KEY
+                   SUBTRACT TR-QUANTITY FROM INV-QTY-ON-HAND
+                   REWRITE INV-RECORD.
+
+       240-POST-INVENTORY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 245-SEED-INVENTORY-RECORD: TR-ITEM-CODE HAS NO INVENTORY-     *
+      * MASTER RECORD YET (EXPECTED ON A FIRST-EVER RUN, SINCE         *
+      * 072-OPEN-INVENTORY-MASTER BOOTSTRAPS AN EMPTY FILE). WRITES    *
+      * ONE, STARTING FROM A QUANTITY-ON-HAND OF ZERO AND POSTING     *
+      * THIS TRANSACTION AGAINST IT, SO THE ITEM CODE IS TRACKED FROM *
+      * HERE ON INSTEAD OF BEING SILENTLY DROPPED EVERY RUN.           *
+      *****************************************************************
+       245-SEED-INVENTORY-RECORD.
+           DISPLAY "  NOT ON INVENTORY MASTER - SEEDING NEW RECORD: "
+               TR-ITEM-CODE.
+           MOVE ZERO TO INV-QTY-ON-HAND.
+           SUBTRACT TR-QUANTITY FROM INV-QTY-ON-HAND.
+           WRITE INV-RECORD.
+
+       245-SEED-INVENTORY-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 280-EMIT-REPORT-LINE: WRITES THE LINE ALREADY MOVED INTO      *
+      * REPORT-RECORD AND STARTS A NEW PAGE (RE-PRINTING THE HEADERS) *
+      * WHEN THE CURRENT PAGE IS FULL.                                *
+      *****************************************************************
+       280-EMIT-REPORT-LINE.
+           WRITE REPORT-RECORD.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           IF WS-LINES-ON-PAGE NOT < WS-LINES-PER-PAGE
+               PERFORM 100-WRITE-HEADERS THRU 100-WRITE-HEADERS-EXIT.
+
+       280-EMIT-REPORT-LINE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 250-WRITE-ITEM-SUBTOTAL: PRINTS THE ACCUMULATED SUBTOTAL FOR *
+      * THE ITEM CODE WHOSE GROUP OF DETAIL LINES HAS JUST ENDED,    *
+      * THEN RESETS THE SUBTOTAL FOR THE NEXT ITEM CODE. TRANS-FILE  *
+      * MUST BE SORTED BY TR-ITEM-CODE FOR THIS BREAK TO BE VALID.   *
+      *****************************************************************
+       250-WRITE-ITEM-SUBTOTAL.
+           MOVE WS-PREV-ITEM-CODE TO SUB-ITEM-CODE-OUT.
+           MOVE WS-ITEM-SUBTOTAL  TO SUB-TOTAL-OUT.
+           MOVE WS-ITEM-SUBTOTAL-LINE TO REPORT-RECORD.
+           PERFORM 280-EMIT-REPORT-LINE THRU 280-EMIT-REPORT-LINE-EXIT.
+           MOVE ZERO TO WS-ITEM-SUBTOTAL.
+
+       250-WRITE-ITEM-SUBTOTAL-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 175-WRITE-SUSPENSE-RECORD: HOLDS A REJECTED TRANS-RECORD IN   *
+      * SUSPENSE-FILE, CARRYING THE REASON FOR THE REJECTION.         *
+      *****************************************************************
+       175-WRITE-SUSPENSE-RECORD.
+           MOVE TR-ITEM-CODE         TO SUSP-ITEM-CODE.
+           MOVE TR-QUANTITY          TO SUSP-QUANTITY.
+           MOVE TR-PRICE             TO SUSP-PRICE.
+           MOVE WS-REJECT-REASON-CODE TO SUSP-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO SUSP-REASON-TEXT.
+           WRITE SUSP-RECORD.
+           DISPLAY "SUSPENDED: " TRANS-RECORD
+               " REASON: " WS-REJECT-REASON-TEXT.
+
+       175-WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+       300-WRITE-GRAND-TOTAL.
+           IF WS-PREV-ITEM-CODE NOT = SPACES
+               PERFORM 250-WRITE-ITEM-SUBTOTAL
+                   THRU 250-WRITE-ITEM-SUBTOTAL-EXIT.
+           MOVE WS-BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-GRAND-TOTAL TO GT-TOTAL-OUT.
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM 350-VERIFY-CONTROL-TOTALS
+               THRU 350-VERIFY-CONTROL-TOTALS-EXIT.
+       300-WRITE-GRAND-TOTAL-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 350-VERIFY-CONTROL-TOTALS: COMPARES THE RECORD COUNT,         *
+      * QUANTITY, AND AMOUNT ACTUALLY POSTED AGAINST THE TRAILER'S    *
+      * CONTROL TOTALS.                                                *
+      *****************************************************************
+       350-VERIFY-CONTROL-TOTALS.
+           IF NOT TRAILER-SEEN
+               DISPLAY 'WARNING: NO TRAILER RECORD FOUND ON TRANS.'
+           ELSE
+               MOVE WS-GRAND-TOTAL TO WS-ACTUAL-AMOUNT
+               IF WS-TOTAL-READ-COUNT NOT = WS-EXPECTED-COUNT
+                   DISPLAY 'CONTROL TOTAL MISMATCH - COUNT EXPECTED: '
+                       WS-EXPECTED-COUNT ' ACTUAL: '
+                       WS-TOTAL-READ-COUNT
+               ELSE IF WS-QTY-TOTAL NOT = WS-EXPECTED-QTY
+                   DISPLAY 'CONTROL TOTAL MISMATCH - QTY EXPECTED: '
+                       WS-EXPECTED-QTY ' ACTUAL: ' WS-QTY-TOTAL
+               ELSE IF WS-ACTUAL-AMOUNT NOT = WS-EXPECTED-AMOUNT
+                   DISPLAY 'CONTROL TOTAL MISMATCH - AMOUNT EXPECTED: '
+                       WS-EXPECTED-AMOUNT ' ACTUAL: ' WS-ACTUAL-AMOUNT
+               ELSE
+                   DISPLAY 'CONTROL TOTALS VERIFIED.'.
+
+       350-VERIFY-CONTROL-TOTALS-EXIT.
            EXIT.
     
\ No newline at end of file
