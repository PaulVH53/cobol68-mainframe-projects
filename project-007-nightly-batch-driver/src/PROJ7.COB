@@ -0,0 +1,54 @@
+      *****************************************************************
+      * FILENAME: HERC01.SOURCE.COBOL(PROJ7)                          *
+      * PROJECT 7: NIGHTLY BATCH DRIVER                                *
+      * PURPOSE: Chains the daily input-register run (PROJ4) and the  *
+      * transaction/inventory update run (PROJ6) into a single batch  *
+      * step, so operations has one program to schedule instead of    *
+      * two. PROJ4 and PROJ6 are CALLed as subprograms. Each still    *
+      * opens its files under its own project's "data" directory by  *
+      * default, but resolves that directory through the             *
+      * PROJ4_DATA_DIR/PROJ6_DATA_DIR environment variables when they *
+      * are set. WS-PROJ4-DATA-DIR/WS-PROJ6-DATA-DIR below point each *
+      * one at its own project's "data" directory, relative to where *
+      * THIS driver is run from, so the chained run reaches the       *
+      * right files no matter which project's "data" the calling     *
+      * process would otherwise have resolved against.                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ7.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PROJ4-DATA-DIR   PIC X(65) VALUE SPACES.
+       01  WS-PROJ6-DATA-DIR   PIC X(65) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           STRING '../project-004-input-sequential-file-processing'
+                   DELIMITED BY SIZE
+                   '/data' DELIMITED BY SIZE
+               INTO WS-PROJ4-DATA-DIR.
+           STRING '../project-006-sequential-file-update-and-reporting'
+                   DELIMITED BY SIZE
+                   '/data' DELIMITED BY SIZE
+               INTO WS-PROJ6-DATA-DIR.
+      *
+           DISPLAY ' '.
+           DISPLAY 'PROJECT 7: NIGHTLY BATCH DRIVER STARTING'.
+           DISPLAY '-----------------------------------------------'.
+      *
+           DISPLAY 'PROJ7: CALLING PROJ4 (INPUT REGISTER RUN)'.
+           SET ENVIRONMENT 'PROJ4_DATA_DIR' TO WS-PROJ4-DATA-DIR.
+           CALL 'PROJ4'.
+           DISPLAY 'PROJ7: PROJ4 COMPLETE'.
+      *
+           DISPLAY 'PROJ7: CALLING PROJ6 (TRANSACTION UPDATE RUN)'.
+           SET ENVIRONMENT 'PROJ6_DATA_DIR' TO WS-PROJ6-DATA-DIR.
+           CALL 'PROJ6'.
+           DISPLAY 'PROJ7: PROJ6 COMPLETE'.
+      *
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'PROJECT 7: NIGHTLY BATCH DRIVER ENDED'.
+           STOP RUN.
